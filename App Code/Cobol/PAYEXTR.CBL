@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXTR.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "PAYEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-EXTRACT-FILE.
+       01  PAYROLL-EXTRACT-RECORD  PIC X(101).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE authors
+           END-EXEC
+
+       01 DISP-CODE             PIC ----9.
+       01 COM-NULL-IND          PIC S9(4) COMP.
+           COPY MYRFPARM.
+
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+      *    month-end total-compensation extract -- PAYRATE and COM
+      *    used to only ever get DISPLAYed one author at a time inside
+      *    TEST2's and TEST6's fetch loops, with no file a payroll
+      *    system could pick up and no control total to balance
+      *    against the general ledger feed
+       01 WS-TOTAL-COMP         PIC S9(9)V99 VALUE ZERO.
+       01 WS-ROW-COUNT          PIC S9(9) COMP VALUE ZERO.
+       01 WS-HASH-TOTAL         PIC S9(11)V99 VALUE ZERO.
+
+       01 PAYROLL-DETAIL-LINE.
+           05 PD-RECORD-TYPE        PIC X       VALUE 'D'.
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PD-AU-ID              PIC X(11).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PD-AU-LNAME           PIC X(40).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PD-AU-FNAME           PIC X(20).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PD-TOTAL-COMP         PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(11)   VALUE SPACES.
+
+       01 PAYROLL-TRAILER-LINE.
+           05 PT-RECORD-TYPE        PIC X       VALUE 'T'.
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PT-ROW-COUNT          PIC ----9.
+           05 FILLER                PIC X       VALUE SPACE.
+           05 PT-HASH-TOTAL         PIC $$,$$$,$$$,$$9.99.
+           05 FILLER                PIC X(67)   VALUE SPACES.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MOVE 'PAYEXTR' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT PAYROLL-EXTRACT-FILE
+
+           EXEC SQL
+               DECLARE PAYCURSOR CURSOR FOR
+               SELECT AU_ID, AU_LNAME, AU_FNAME, PAYRATE, COM
+                  FROM authors
+                  ORDER BY AU_LNAME
+           END-EXEC
+
+           EXEC SQL
+               OPEN PAYCURSOR
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open PAYCURSOR ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           EXEC SQL
+               FETCH PAYCURSOR INTO
+                  :AU-ID, :AU-LNAME, :AU-FNAME, :PAYRATE,
+                  :COM:COM-NULL-IND
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               PERFORM 200-WRITE-DETAIL-RECORD
+
+               EXEC SQL
+                   FETCH PAYCURSOR INTO
+                      :AU-ID, :AU-LNAME, :AU-FNAME, :PAYRATE,
+                      :COM:COM-NULL-IND
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE PAYCURSOR
+           END-EXEC
+
+           PERFORM 300-WRITE-TRAILER-RECORD
+
+           CLOSE PAYROLL-EXTRACT-FILE
+           DISPLAY 'Payroll extract complete, rows written: '
+                   WS-ROW-COUNT
+           .
+       100-EXIT.
+      *    flag a bad fetch anywhere in the run instead of always
+      *    exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *    total compensation is PAYRATE plus COM, with a null
+      *    commission (flagged by COM-NULL-IND, same indicator
+      *    TEST2/TEST6 already check) treated as no commission rather
+      *    than failing the extract for that author
+       200-WRITE-DETAIL-RECORD.
+           MOVE PAYRATE TO WS-TOTAL-COMP
+           IF COM-NULL-IND NOT < 0
+               ADD COM TO WS-TOTAL-COMP
+           END-IF
+
+           MOVE SPACES          TO PAYROLL-DETAIL-LINE
+           MOVE 'D'             TO PD-RECORD-TYPE
+           MOVE AU-ID           TO PD-AU-ID
+           MOVE AU-LNAME        TO PD-AU-LNAME
+           MOVE AU-FNAME        TO PD-AU-FNAME
+           MOVE WS-TOTAL-COMP   TO PD-TOTAL-COMP
+           MOVE PAYROLL-DETAIL-LINE TO PAYROLL-EXTRACT-RECORD
+           WRITE PAYROLL-EXTRACT-RECORD
+
+           ADD 1            TO WS-ROW-COUNT
+           ADD WS-TOTAL-COMP TO WS-HASH-TOTAL.
+
+      *    control-total trailer -- row count and a hash total (the
+      *    sum of every detail row's total compensation) so this
+      *    extract can be balanced against the general ledger feed
+      *    instead of trusted blind
+       300-WRITE-TRAILER-RECORD.
+           MOVE SPACES         TO PAYROLL-TRAILER-LINE
+           MOVE 'T'            TO PT-RECORD-TYPE
+           MOVE WS-ROW-COUNT   TO PT-ROW-COUNT
+           MOVE WS-HASH-TOTAL  TO PT-HASH-TOTAL
+           MOVE PAYROLL-TRAILER-LINE TO PAYROLL-EXTRACT-RECORD
+           WRITE PAYROLL-EXTRACT-RECORD.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
