@@ -7,8 +7,13 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT STATE-RPT-FILE ASSIGN TO "STATERPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  STATE-RPT-FILE.
+       01  STATE-RPT-RECORD        PIC X(80).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -16,6 +21,61 @@
            END-EXEC
 
 	 01 SQL-STMT             PIC X(256).
+         01 RETURN-TITLE         PIC X(80).
+         01 WS-RPT-STATE          PIC X(2).
+         01 WS-ROYALTY-CODE       PIC ----9.
+         01 WS-MORE-STATES        PIC X VALUE 'Y'.
+             88 NO-MORE-STATES        VALUE 'N'.
+         01 DISP-CODE             PIC ----9.
+         01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+             88 WS-RUN-FAILED         VALUE 'Y'.
+             COPY AUDITPARM.
+
+      *    wait-and-retry around the dynamic delete below -- a
+      *    transient lock from an overlapping job used to fail the
+      *    whole run on the first bad SQLCODE with no second attempt
+         01 WS-DELETE-OK-SW       PIC X VALUE 'N'.
+             88 WS-DELETE-OK          VALUE 'Y'.
+         01 WS-DELETE-RETRY-CT    PIC 9(2) COMP VALUE ZERO.
+         01 WS-DELETE-MAX-RETRIES PIC 9(2) COMP VALUE 3.
+         01 WS-RETRY-WAIT-SECS    PIC 9(4) COMP VALUE 2.
+
+      *    before-image capture for the audit trail -- read ahead of
+      *    the DELETE so AUDITLOG gets the row being removed, not
+      *    just the SQLCODE/rows-affected count the console already
+      *    showed
+         01 WS-OLD-AU-ID          PIC X(11).
+
+      *    full-row capture ahead of the delete so AUTHARCH can copy
+      *    the author into authors_archive before the row is gone --
+      *    AUDITLOG's before-image is just a STRING summary, not
+      *    enough to reconstruct the row for historical reporting
+         01 WS-OLD-AU-LNAME       PIC X(40).
+         01 WS-OLD-AU-FNAME       PIC X(20).
+         01 WS-OLD-PHONE          PIC X(12).
+         01 WS-OLD-ADDRESS        PIC X(40).
+         01 WS-OLD-CITY           PIC X(20).
+         01 WS-OLD-STATE          PIC X(2).
+         01 WS-OLD-COUNTRY        PIC X(30).
+         01 WS-OLD-POSTALCODE     PIC X(10).
+             COPY ARCHPARM.
+             COPY RIPARM.
+
+      *    run-summary roll-up -- TEST0 used to just DISPLAY each
+      *    SQLERRD(3) count and move on with nothing retained
+         01 WS-STMT-COUNT         PIC S9(5) COMP VALUE ZERO.
+         01 WS-ROWS-INSERTED      PIC S9(9) COMP VALUE ZERO.
+         01 WS-ROWS-UPDATED       PIC S9(9) COMP VALUE ZERO.
+         01 WS-ROWS-DELETED       PIC S9(9) COMP VALUE ZERO.
+             COPY SUMMPARM.
+
+         01 STATE-RPT-LINE.
+             05 RPT-STATE             PIC X(2).
+             05 FILLER                PIC X(4)  VALUE SPACES.
+             05 RPT-ROYALTY-SQLCODE   PIC ----9.
+             05 FILLER                PIC X(4)  VALUE SPACES.
+             05 RPT-ROYALTY-STATUS    PIC X(20).
+             05 FILLER                PIC X(46) VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -25,38 +85,219 @@
 
        100-MAIN.
 
-      *    delete the record inserted using  execute immediate
-           MOVE "SQL EXECUTE IMMEDIATE
-      -       """DELETE FROM authors
-      -       """  WHERE AU-LNAME = 'McGruff'""" 
-           TO SQL-STMT
-           EXEC SQL EXECUTE IMMEDIATE
-             "DELETE FROM authors
-      -      "  WHERE AU_LNAME = 'McGruff'"
+      *    archive the row before it's deleted, so historical
+      *    royalty/title reporting (TEST4's join) doesn't lose this
+      *    author just because the active row is later removed
+           EXEC SQL
+               SELECT AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                      STATE,COUNTRY,POSTALCODE
+                  INTO :WS-OLD-AU-ID,:WS-OLD-AU-LNAME,:WS-OLD-AU-FNAME,
+                       :WS-OLD-PHONE,:WS-OLD-ADDRESS,:WS-OLD-CITY,
+                       :WS-OLD-STATE,:WS-OLD-COUNTRY,:WS-OLD-POSTALCODE
+                  FROM authors
+                  WHERE AU_LNAME = 'McGruff'
            END-EXEC
+           PERFORM 900-CHECK-SQLCODE
 
-           EXEC SQL 
-             DELETE FROM authors
-             WHERE AU_LNAME = 'McGruff'
-           END-EXEC
+      *    TEST1/TEST3's own McGruff/Jerry insert (AU_ID "11") can
+      *    make this a multi-row match, which fails the SELECT --
+      *    skip the archive/cascade below rather than feed
+      *    AUTHARCH/AUTHRI a stale or blank AU_ID
+           IF SQLCODE < ZERO
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'McGruff row lookup failed, SQLCODE=' DISP-CODE
+                       ', skipping archive/cascade'
+           ELSE
+               MOVE 'TEST0'          TO ARCH-CALLER-ID
+               MOVE WS-OLD-AU-ID     TO ARCH-AU-ID
+               MOVE WS-OLD-AU-LNAME  TO ARCH-AU-LNAME
+               MOVE WS-OLD-AU-FNAME  TO ARCH-AU-FNAME
+               MOVE WS-OLD-PHONE     TO ARCH-PHONE
+               MOVE WS-OLD-ADDRESS   TO ARCH-ADDRESS
+               MOVE WS-OLD-CITY      TO ARCH-CITY
+               MOVE WS-OLD-STATE     TO ARCH-STATE
+               MOVE WS-OLD-COUNTRY   TO ARCH-COUNTRY
+               MOVE WS-OLD-POSTALCODE TO ARCH-POSTALCODE
+               CALL 'AUTHARCH' USING ARCH-PARM-AREA
+               END-CALL
+               IF ARCH-RC-FAILED
+                   SET WS-RUN-FAILED TO TRUE
+                   DISPLAY 'Author archive failed for AU_ID '
+                           WS-OLD-AU-ID
+               END-IF
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY "delete " DISP-CODE
+      *        cascade titleauthor rows for this author before the
+      *        delete so they don't end up orphaned -- TEST4's join
+      *        otherwise quietly skips a title assignment left
+      *        pointing at a deleted author
+               MOVE 'TEST0'      TO RI-CALLER-ID
+               MOVE WS-OLD-AU-ID TO RI-AU-ID
+               CALL 'AUTHRI' USING RI-PARM-AREA
+               END-CALL
+               IF RI-RC-FAILED
+                   SET WS-RUN-FAILED TO TRUE
+                   DISPLAY 'Titleauthor cascade failed for AU_ID '
+                           WS-OLD-AU-ID
+               ELSE
+                   DISPLAY 'Titleauthor rows cascaded: '
+                           RI-ROWS-CASCADED
+               END-IF
+           END-IF
+
+      *    delete the record inserted using  execute immediate -- the
+      *    audit trail and run summary below are fed by this retried
+      *    delete's own SQLCODE/SQLERRD(3), not a second unretried
+      *    delete against a row this one already removed
+           PERFORM 250-DELETE-AUTHOR-WITH-RETRY
 
            DISPLAY "number of rows deleted: " SQLERRD(3)
+           ADD 1            TO WS-STMT-COUNT
+           ADD SQLERRD(3)   TO WS-ROWS-DELETED
+
+           MOVE 'TEST0'    TO AUDIT-CALLER-ID
+           MOVE 'DELETE'   TO AUDIT-OPERATION
+           MOVE WS-OLD-AU-ID TO AUDIT-AU-ID
+           MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+           MOVE SPACES     TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+           STRING 'AU_LNAME=McGruff'
+               DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+           STRING 'ROW DELETED'
+               DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+           CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+           END-CALL
+
+      *    State Royalty Summary report - loop byroyalty() across every
+      *    state code present in authors/titleauthor instead of the one
+      *    hardcoded demo call
+           PERFORM 200-STATE-ROYALTY-REPORT
 
-      *    Call stored procedures 
-           EXEC SQL CALL byroyalty(:au_id,:state)
-           END-EXEC 
 	     EXEC SQL EXECUTE
                 BEGIN
                    :return-title := defectspkg.Ctrl_Title(:au_lname);
                END;
            END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+           DISPLAY 'title returned by Ctrl_Title: ' RETURN-TITLE
            .
        100-EXIT.
+      *    flag a bad step anywhere in the run (delete, royalty report,
+      *    or the Ctrl_Title call) instead of always exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           MOVE 'TEST0'            TO SUMM-CALLER-ID
+           MOVE WS-STMT-COUNT      TO SUMM-STMT-COUNT
+           MOVE WS-ROWS-INSERTED   TO SUMM-ROWS-INSERTED
+           MOVE WS-ROWS-UPDATED    TO SUMM-ROWS-UPDATED
+           MOVE WS-ROWS-DELETED    TO SUMM-ROWS-DELETED
+           MOVE SQLCODE            TO SUMM-FINAL-SQLCODE
+           CALL 'RUNSUMM' USING SUMM-PARM-AREA
+           END-CALL
+
            STOP RUN.
 
+      *    retries the dynamic delete up to WS-DELETE-MAX-RETRIES
+      *    times with a short wait between attempts, so a transient
+      *    lock from a concurrent job gets a second chance instead of
+      *    failing the whole run
+       250-DELETE-AUTHOR-WITH-RETRY.
+           MOVE "SQL EXECUTE IMMEDIATE
+      -       """DELETE FROM authors
+      -       """  WHERE AU-LNAME = 'McGruff'"""
+           TO SQL-STMT
+
+           PERFORM UNTIL WS-DELETE-OK
+                       OR WS-DELETE-RETRY-CT >= WS-DELETE-MAX-RETRIES
+               ADD 1 TO WS-DELETE-RETRY-CT
+               EXEC SQL EXECUTE IMMEDIATE
+                 "DELETE FROM authors
+      -          "  WHERE AU_LNAME = 'McGruff'"
+               END-EXEC
+
+               MOVE SQLCODE TO DISP-CODE
+               IF SQLCODE NOT < ZERO
+                   SET WS-DELETE-OK TO TRUE
+               ELSE
+                   DISPLAY "delete attempt " WS-DELETE-RETRY-CT
+                           " failed, SQLCODE=" DISP-CODE
+                   IF WS-DELETE-RETRY-CT < WS-DELETE-MAX-RETRIES
+                       CALL 'C$SLEEP' USING WS-RETRY-WAIT-SECS
+                       END-CALL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY "delete " DISP-CODE
+           PERFORM 900-CHECK-SQLCODE.
+
+       200-STATE-ROYALTY-REPORT.
+           OPEN OUTPUT STATE-RPT-FILE
+           MOVE "State Royalty Summary" TO STATE-RPT-RECORD
+           WRITE STATE-RPT-RECORD
+           MOVE SPACES TO STATE-RPT-RECORD
+           WRITE STATE-RPT-RECORD
+
+           EXEC SQL
+               DECLARE STATECURSOR CURSOR FOR
+               SELECT DISTINCT A.STATE
+                  FROM authors A, titleauthor T
+                  WHERE A.AU_ID = T.AU_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN STATECURSOR
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open STATECURSOR ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+           MOVE 'Y' TO WS-MORE-STATES
+
+           PERFORM UNTIL NO-MORE-STATES
+               EXEC SQL
+                   FETCH STATECURSOR INTO :WS-RPT-STATE
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               IF SQLCODE < 0 OR SQLCODE = 100
+                   IF SQLCODE < 0
+                       SET WS-RUN-FAILED TO TRUE
+                   END-IF
+                   MOVE 'N' TO WS-MORE-STATES
+               ELSE
+                   MOVE WS-RPT-STATE TO STATE
+                   EXEC SQL
+                       CALL byroyalty(:au_id,:state)
+                   END-EXEC
+                   MOVE SQLCODE TO WS-ROYALTY-CODE
+                   MOVE WS-RPT-STATE TO RPT-STATE
+                   MOVE WS-ROYALTY-CODE TO RPT-ROYALTY-SQLCODE
+                   IF WS-ROYALTY-CODE = ZERO
+                       MOVE 'OK' TO RPT-ROYALTY-STATUS
+                   ELSE
+                       MOVE 'FAILED' TO RPT-ROYALTY-STATUS
+                       SET WS-RUN-FAILED TO TRUE
+                   END-IF
+                   MOVE STATE-RPT-LINE TO STATE-RPT-RECORD
+                   WRITE STATE-RPT-RECORD
+               END-IF
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE STATECURSOR
+           END-EXEC
+
+           CLOSE STATE-RPT-FILE.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
 
