@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      *    RATEPARM - parameter area passed on CALL 'RATEFMT'    *
+      *    Shared by every program that displays or prints an     *
+      *    author's PAYRATE, so the currency shown follows the    *
+      *    author's COUNTRY instead of every author's pay being   *
+      *    rendered with a fixed US-dollar picture.                *
+      *----------------------------------------------------------*
+       01  RATE-PARM-AREA.
+           05  RATE-COUNTRY            PIC X(30).
+           05  RATE-PAYRATE            PIC S9(7)V99.
+           05  RATE-DISPLAY            PIC X(16).
+           05  RATE-RETURN-CODE        PIC X(2).
+               88  RATE-RC-OK              VALUE '00'.
+               88  RATE-RC-FAILED          VALUE '99'.
