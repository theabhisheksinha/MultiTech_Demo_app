@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *    COMHPARM - parameter area passed on CALL 'COMHIST'    *
+      *    Shared by every program that changes an author's COM  *
+      *    (commission rate), so finance has one history file of *
+      *    rate changes with an effective date no matter which   *
+      *    program made the change.                              *
+      *----------------------------------------------------------*
+       01  COMH-PARM-AREA.
+           05  COMH-CALLER-ID          PIC X(8).
+           05  COMH-AU-ID              PIC X(11).
+           05  COMH-OLD-COM            PIC S9V99.
+           05  COMH-NEW-COM            PIC S9V99.
+           05  COMH-RETURN-CODE        PIC X(2).
+               88  COMH-RC-OK              VALUE '00'.
+               88  COMH-RC-FAILED          VALUE '99'.
