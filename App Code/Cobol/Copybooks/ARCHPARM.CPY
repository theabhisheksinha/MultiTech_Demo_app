@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *    ARCHPARM - parameter area passed on CALL 'AUTHARCH'   *
+      *    Shared by every program that DELETEs a row from       *
+      *    authors, so the full row is copied into authors_     *
+      *    archive before the DELETE commits -- otherwise        *
+      *    TEST4's authors/titleauthor join loses that author's  *
+      *    royalty and title history the moment the row is gone. *
+      *----------------------------------------------------------*
+       01  ARCH-PARM-AREA.
+           05  ARCH-CALLER-ID          PIC X(8).
+           05  ARCH-AU-ID              PIC X(11).
+           05  ARCH-AU-LNAME           PIC X(40).
+           05  ARCH-AU-FNAME           PIC X(20).
+           05  ARCH-PHONE              PIC X(12).
+           05  ARCH-ADDRESS            PIC X(40).
+           05  ARCH-CITY               PIC X(20).
+           05  ARCH-STATE              PIC X(2).
+           05  ARCH-COUNTRY            PIC X(30).
+           05  ARCH-POSTALCODE         PIC X(10).
+           05  ARCH-RETURN-CODE        PIC X(2).
+               88  ARCH-RC-OK              VALUE '00'.
+               88  ARCH-RC-FAILED          VALUE '99'.
