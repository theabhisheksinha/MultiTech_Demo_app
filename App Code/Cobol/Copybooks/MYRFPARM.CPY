@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *    MYRFPARM - parameter area passed on CALL 'MYRF2'      *
+      *    Shared by MYRF2 and every TEST1-TEST6 caller so the   *
+      *    completion code always lines up on both ends.         *
+      *----------------------------------------------------------*
+       01  MYRF-PARM-AREA.
+           05  MYRF-CALLER-ID          PIC X(8).
+           05  MYRF-RETURN-CODE        PIC X(2).
+               88  MYRF-RC-OK              VALUE '00'.
+               88  MYRF-RC-FAILED          VALUE '99'.
+      *    PSB scheduling is centralized here so a caller that needs a
+      *    DL/I session doesn't have to repeat its own SCHD PSB logic --
+      *    leave MYRF-PSB-NAME spaces for a caller with no PCBs at all
+           05  MYRF-PSB-NAME           PIC X(8) VALUE SPACES.
+           05  MYRF-PCB-STATUS         PIC XX   VALUE SPACES.
+           05  FILLER                  PIC X(60).
