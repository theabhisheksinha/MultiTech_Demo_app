@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *    DLIPCB - standard DL/I PCB mask layout.  PCB-STATUS-  *
+      *    CODE is the 2-byte status code IMS posts after every  *
+      *    DL/I call made against this PCB.                      *
+      *----------------------------------------------------------*
+       01  TEST1-PCB.
+           05  PCB-DBDNAME             PIC X(8).
+           05  PCB-SEGM-LEVEL          PIC XX.
+           05  PCB-STATUS-CODE         PIC XX.
+           05  PCB-PROC-OPTIONS        PIC X(4).
+           05  PCB-JCB-ADDR            PIC S9(9) COMP.
+           05  PCB-SEGM-NAME           PIC X(8).
+           05  PCB-KEY-LENGTH          PIC S9(9) COMP.
+           05  PCB-NUM-SENS-SEGS       PIC S9(9) COMP.
+           05  PCB-KEY-FEEDBACK        PIC X(50).
