@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *    AUDITPARM - parameter area passed on CALL 'AUDITLOG'  *
+      *    Shared by every program that UPDATEs or DELETEs a row *
+      *    in authors, so the before/after audit trail is in one *
+      *    format no matter which program made the change.       *
+      *----------------------------------------------------------*
+       01  AUDIT-PARM-AREA.
+           05  AUDIT-CALLER-ID         PIC X(8).
+           05  AUDIT-OPERATION         PIC X(6).
+           05  AUDIT-AU-ID             PIC X(11).
+           05  AUDIT-BEFORE-IMAGE      PIC X(60).
+           05  AUDIT-AFTER-IMAGE       PIC X(60).
+           05  AUDIT-ROWS-AFFECTED     PIC S9(9) COMP.
+           05  AUDIT-RETURN-CODE       PIC X(2).
+               88  AUDIT-RC-OK             VALUE '00'.
+               88  AUDIT-RC-FAILED         VALUE '99'.
