@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *    AVALPARM - parameter area passed on CALL 'AUTHVAL'   *
+      *    Shared by AUTHVAL and every TEST1/TEST5/TEST6 caller  *
+      *    that touches the authors table, so the same numeric  *
+      *    AU_ID / required-field / STATE checks apply no matter *
+      *    which program is doing the insert or update.          *
+      *----------------------------------------------------------*
+       01  AVAL-PARM-AREA.
+           05  AVAL-MODE               PIC X.
+               88  AVAL-MODE-INSERT        VALUE 'I'.
+               88  AVAL-MODE-UPDATE        VALUE 'U'.
+           05  AVAL-AU-ID              PIC X(11).
+           05  AVAL-AU-LNAME           PIC X(40).
+           05  AVAL-AU-FNAME           PIC X(20).
+           05  AVAL-ADDRESS            PIC X(40).
+           05  AVAL-STATE              PIC X(2).
+           05  AVAL-COUNTRY            PIC X(30).
+           05  AVAL-POSTALCODE         PIC X(10).
+           05  AVAL-RETURN-CODE        PIC X(2).
+               88  AVAL-RC-OK              VALUE '00'.
+               88  AVAL-RC-FAILED          VALUE '99'.
+           05  AVAL-REASON             PIC X(40).
