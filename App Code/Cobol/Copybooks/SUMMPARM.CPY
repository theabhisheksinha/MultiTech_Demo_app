@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      *    SUMMPARM - parameter area passed on CALL 'RUNSUMM'    *
+      *    Shared by every program that rolls its own SQLERRD(3) *
+      *    counts up into a run-summary instead of just DISPLAY- *
+      *    ing each one and moving on.                           *
+      *----------------------------------------------------------*
+       01  SUMM-PARM-AREA.
+           05  SUMM-CALLER-ID          PIC X(8).
+           05  SUMM-STMT-COUNT         PIC S9(5) COMP.
+           05  SUMM-ROWS-INSERTED      PIC S9(9) COMP.
+           05  SUMM-ROWS-UPDATED       PIC S9(9) COMP.
+           05  SUMM-ROWS-DELETED       PIC S9(9) COMP.
+           05  SUMM-FINAL-SQLCODE      PIC S9(9) COMP.
+           05  SUMM-RETURN-CODE        PIC X(2).
+               88  SUMM-RC-OK              VALUE '00'.
+               88  SUMM-RC-FAILED          VALUE '99'.
