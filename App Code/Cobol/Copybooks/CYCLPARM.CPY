@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *    CYCLPARM - parameter area passed on CALL 'BATCHCKP'   *
+      *    Shared by TEST1 through TEST6 so the author-           *
+      *    maintenance batch cycle can be restarted at a failed   *
+      *    step instead of always re-running from TEST1.          *
+      *----------------------------------------------------------*
+       01  CYCL-PARM-AREA.
+           05  CYCL-STEP-NAME          PIC X(8).
+           05  CYCL-FUNCTION           PIC X.
+               88  CYCL-FUNC-CHECK         VALUE 'C'.
+               88  CYCL-FUNC-MARK-DONE     VALUE 'D'.
+               88  CYCL-FUNC-RESET         VALUE 'R'.
+           05  CYCL-SHOULD-RUN         PIC X.
+               88  CYCL-RUN-STEP           VALUE 'Y'.
+               88  CYCL-SKIP-STEP          VALUE 'N'.
+           05  CYCL-RETURN-CODE        PIC X(2).
+               88  CYCL-RC-OK              VALUE '00'.
+               88  CYCL-RC-FAILED          VALUE '99'.
