@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *    RIPARM - parameter area passed on CALL 'AUTHRI'       *
+      *    Shared by every program that DELETEs a row from        *
+      *    authors, so titleauthor rows for that author are       *
+      *    cascaded away in the same step instead of being left   *
+      *    behind for TEST4's authors/titleauthor join to quietly *
+      *    skip over.                                             *
+      *----------------------------------------------------------*
+       01  RI-PARM-AREA.
+           05  RI-CALLER-ID            PIC X(8).
+           05  RI-AU-ID                PIC X(11).
+           05  RI-ROWS-CASCADED        PIC S9(9) COMP.
+           05  RI-RETURN-CODE          PIC X(2).
+               88  RI-RC-OK                VALUE '00'.
+               88  RI-RC-FAILED            VALUE '99'.
