@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMHIST.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-HIST-FILE ASSIGN TO "COMHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMM-HIST-FILE.
+       01  COMM-HIST-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    rate-change history for authors.COM -- TEST2 and TEST6 both
+      *    fetch COM but a rate correction used to just overwrite it,
+      *    with nothing anywhere retaining what it changed from/to or
+      *    when
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YEAR         PIC 9(4).
+           05  WS-CDT-MONTH        PIC 99.
+           05  WS-CDT-DAY          PIC 99.
+           05  FILLER              PIC X(14).
+
+       01  WS-HIST-LINE.
+           05  HIST-CALLER             PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-AU-ID               PIC X(11).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-EFF-DATE.
+               10  HIST-EFF-YEAR       PIC 9(4).
+               10  FILLER              PIC X VALUE '-'.
+               10  HIST-EFF-MONTH      PIC 99.
+               10  FILLER              PIC X VALUE '-'.
+               10  HIST-EFF-DAY        PIC 99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-OLD-COM            PIC -9.99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  HIST-NEW-COM            PIC -9.99.
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY COMHPARM.
+
+       PROCEDURE DIVISION USING COMH-PARM-AREA.
+       100-LOG-RATE-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES           TO WS-HIST-LINE
+           MOVE COMH-CALLER-ID   TO HIST-CALLER
+           MOVE COMH-AU-ID       TO HIST-AU-ID
+           MOVE WS-CDT-YEAR      TO HIST-EFF-YEAR
+           MOVE WS-CDT-MONTH     TO HIST-EFF-MONTH
+           MOVE WS-CDT-DAY       TO HIST-EFF-DAY
+           MOVE COMH-OLD-COM     TO HIST-OLD-COM
+           MOVE COMH-NEW-COM     TO HIST-NEW-COM
+
+           OPEN EXTEND COMM-HIST-FILE
+           MOVE WS-HIST-LINE TO COMM-HIST-RECORD
+           WRITE COMM-HIST-RECORD
+           CLOSE COMM-HIST-FILE
+
+           SET COMH-RC-OK TO TRUE
+           GOBACK.
+       END PROGRAM COMHIST.
