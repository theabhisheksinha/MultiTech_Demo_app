@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHRI.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    cascades titleauthor rows for an author ahead of the
+      *    DELETE FROM authors that the caller is about to run --
+      *    without this, a deleted author can leave title-assignment
+      *    rows behind for TEST4's authors/titleauthor join to
+      *    silently skip
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       LINKAGE SECTION.
+           COPY RIPARM.
+
+       PROCEDURE DIVISION USING RI-PARM-AREA.
+       100-CASCADE-TITLEAUTHOR.
+           SET RI-RC-OK TO TRUE
+           MOVE ZERO TO RI-ROWS-CASCADED
+
+           EXEC SQL
+               DELETE FROM titleauthor
+                   WHERE AU_ID = :RI-AU-ID
+           END-EXEC
+
+           IF SQLCODE < ZERO
+               SET RI-RC-FAILED TO TRUE
+           ELSE
+               MOVE SQLERRD(3) TO RI-ROWS-CASCADED
+           END-IF
+
+           GOBACK.
+       END PROGRAM AUTHRI.
