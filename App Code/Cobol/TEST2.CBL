@@ -7,8 +7,17 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AUTHOR-RPT-FILE ASSIGN TO "AUTHRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NULL-COM-FILE ASSIGN TO "NULLCOM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUTHOR-RPT-FILE.
+       01  AUTHOR-RPT-RECORD       PIC X(187).
+       FD  NULL-COM-FILE.
+       01  NULL-COM-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
        
            EXEC SQL
@@ -21,7 +30,39 @@
        01 FAKE-CHAR            PIC X.
        01 ANSS                 PIC X.
        01 COM-NULL-IND         PIC S9(4) COMP.
-
+           COPY MYRFPARM.
+           COPY RATEPARM.
+           COPY CYCLPARM.
+
+       01 WS-RUN-STATUS-SW     PIC X VALUE 'N'.
+           88 WS-RUN-FAILED        VALUE 'Y'.
+
+       01 AUTHOR-RPT-LINE.
+           05 RPT-AU-ID             PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-AU-LNAME          PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-AU-FNAME          PIC X(20).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-ADDRESS           PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-CITY              PIC X(20).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-STATE             PIC X(2).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-POSTALCODE        PIC X(10).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-COUNTRY           PIC X(20).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RPT-PAYRATE           PIC X(16).
+
+       01 NULL-COM-LINE.
+           05 NC-AU-ID              PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 NC-AU-LNAME           PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 NC-PAYRATE            PIC X(16).
+           05 FILLER                PIC X(10) VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -30,8 +71,27 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST2'  
+      *    TEST2 is step 2 of the TEST1-TEST6 batch cycle -- skip it
+      *    if a checkpoint shows the cycle already got past it
+           MOVE 'TEST2' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
            END-CALL
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST2 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST2' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
       *    declare cursor for select
 
@@ -50,56 +110,76 @@
 
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'open ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
 
       *    fetch a data
 
            EXEC SQL
              FETCH AUTHORSTBL INTO
                 :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
-                :CITY,:STATE,:COUNTRY,:POSTALCODE
+                :CITY,:STATE,:COUNTRY,:POSTALCODE,:PAYRATE,
+                :COM:COM-NULL-IND
            END-EXEC.
 
        100-test.
 
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'fetch ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+      *    batch mode - write every row straight to the print file with
+      *    no operator interaction, for the overnight batch window
+           OPEN OUTPUT AUTHOR-RPT-FILE
+           OPEN OUTPUT NULL-COM-FILE
 
       *    loop until no more data
 
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
 
-      *    display the record
-
-              MOVE PAYRATE TO DISP-RATE
-              DISPLAY 'au_id      ' AU_ID
-              DISPLAY 'last name  ' AU_LNAME
-              DISPLAY 'first name ' AU_FNAME
-              DISPLAY 'address    ' ADDRESS
-              DISPLAY 'city       ' CITY
-              DISPLAY 'state      ' STATE
-              DISPLAY 'postalcode ' POSTALCODE
-              DISPLAY 'country    ' COUNTRY
+      *    write the record
+
+              MOVE SPACES        TO AUTHOR-RPT-LINE
+              MOVE AU_ID          TO RPT-AU-ID
+              MOVE AU_LNAME       TO RPT-AU-LNAME
+              MOVE AU_FNAME       TO RPT-AU-FNAME
+              MOVE ADDRESS        TO RPT-ADDRESS
+              MOVE CITY           TO RPT-CITY
+              MOVE STATE          TO RPT-STATE
+              MOVE POSTALCODE     TO RPT-POSTALCODE
+              MOVE COUNTRY        TO RPT-COUNTRY
+              MOVE COUNTRY        TO RATE-COUNTRY
+              MOVE PAYRATE        TO RATE-PAYRATE
+              CALL 'RATEFMT' USING RATE-PARM-AREA
+              END-CALL
+              MOVE RATE-DISPLAY   TO RPT-PAYRATE
+              MOVE AUTHOR-RPT-LINE TO AUTHOR-RPT-RECORD
+              WRITE AUTHOR-RPT-RECORD
+
+      *       a null commission is dropped by the fetch above rather
+      *       than flagged, so write it to the exception report instead
+      *       of letting it silently disappear
               IF COM-NULL-IND < 0
-                  DISPLAY 'commission is null'
-              ELSE
-                  MOVE COM   TO DISP-COM
-                  DISPLAY 'commission ' DISP-COM
-              END-IF
-              DISPLAY 'Do you want see next record? (y/n) '
-              ACCEPT ANSS
-              IF ANSS = 'Y' OR 'y'
-                  EXEC SQL
-                      FETCH AUTHORSTBL INTO
-                      :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
-                      :CITY,:STATE,:COUNTRY,:POSTALCODE
-                  END-EXEC
-              ELSE
-                  GO TO CLOSE-LOOP
+                  MOVE SPACES      TO NULL-COM-LINE
+                  MOVE AU_ID       TO NC-AU-ID
+                  MOVE AU_LNAME    TO NC-AU-LNAME
+                  MOVE RATE-DISPLAY TO NC-PAYRATE
+                  MOVE NULL-COM-LINE TO NULL-COM-RECORD
+                  WRITE NULL-COM-RECORD
               END-IF
+
+              EXEC SQL
+                  FETCH AUTHORSTBL INTO
+                  :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
+                  :CITY,:STATE,:COUNTRY,:POSTALCODE,:PAYRATE,
+                  :COM:COM-NULL-IND
+              END-EXEC
               MOVE SQLCODE TO DISP-CODE
               DISPLAY 'fetch ' DISP-CODE
+              PERFORM 900-CHECK-SQLCODE
            END-PERFORM
-     
+
+           CLOSE AUTHOR-RPT-FILE
+           CLOSE NULL-COM-FILE
            DISPLAY 'All records in this table have been selected'.
 
        CLOSE-LOOP.
@@ -110,7 +190,24 @@
            END-EXEC
            .
        100-EXIT.
+      *    flag a bad fetch anywhere in the run instead of always
+      *    exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 'TEST2' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
            STOP RUN.
 
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
