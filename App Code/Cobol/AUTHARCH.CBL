@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHARCH.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    authors_archive is a standing copy of the authors table --
+      *    same columns, plus who deleted the row and when, so a
+      *    purged author is still there for historical reporting
+       01  WS-ARCHIVED-DATE         PIC X(8).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       LINKAGE SECTION.
+           COPY ARCHPARM.
+
+       PROCEDURE DIVISION USING ARCH-PARM-AREA.
+       100-ARCHIVE-AUTHOR.
+           SET ARCH-RC-OK TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ARCHIVED-DATE
+
+           EXEC SQL
+               INSERT INTO authors_archive
+                (AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                 STATE,COUNTRY,POSTALCODE,DELETED_BY,ARCHIVED_DATE)
+               VALUES
+                (:ARCH-AU-ID,:ARCH-AU-LNAME,:ARCH-AU-FNAME,
+                 :ARCH-PHONE,:ARCH-ADDRESS,:ARCH-CITY,:ARCH-STATE,
+                 :ARCH-COUNTRY,:ARCH-POSTALCODE,:ARCH-CALLER-ID,
+                 :WS-ARCHIVED-DATE)
+           END-EXEC
+
+           IF SQLCODE < ZERO
+               SET ARCH-RC-FAILED TO TRUE
+           END-IF
+
+           GOBACK.
+       END PROGRAM AUTHARCH.
