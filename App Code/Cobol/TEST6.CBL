@@ -7,8 +7,13 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT NULL-COM-FILE ASSIGN TO "NULLCOM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  NULL-COM-FILE.
+       01  NULL-COM-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -16,13 +21,55 @@
            END-EXEC
 
        01 DISP-COM             PIC Z.99.
-       01 DISP-RATE            PIC $$$,$$$,$$9.99.
        01 DISP-HOURS           PIC ZZ,ZZ9.
        01 DISP-CODE            PIC ----9.
        01 FAKE-CHAR            PIC X.
        01 ANSS                 PIC X.
        01 CITY1                PIC X(15).
        01 COM-NULL-IND         PIC S9(4) COMP.
+           COPY MYRFPARM.
+           COPY AVALPARM.
+           COPY AUDITPARM.
+           COPY RATEPARM.
+
+      *    run-summary roll-up -- TEST6 used to just DISPLAY each
+      *    SQLERRD(3) count and move on with nothing retained
+       01 WS-STMT-COUNT         PIC S9(5) COMP VALUE ZERO.
+       01 WS-ROWS-INSERTED      PIC S9(9) COMP VALUE ZERO.
+       01 WS-ROWS-UPDATED       PIC S9(9) COMP VALUE ZERO.
+       01 WS-ROWS-DELETED       PIC S9(9) COMP VALUE ZERO.
+           COPY SUMMPARM.
+           COPY CYCLPARM.
+           COPY COMHPARM.
+
+       01 WS-TERM-DATE          PIC X(8).
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+      *    before-image capture for the audit trail -- read ahead of
+      *    the UPDATE so AUDITLOG gets the value being replaced, not
+      *    just the SQLCODE/rows-affected count the console already
+      *    showed
+       01 WS-OLD-CITY           PIC X(20).
+       01 WS-OLD-AU-STATUS      PIC X.
+       01 WS-OLD-STATUS-IND     PIC S9(4) COMP.
+       01 WS-OLD-COM            PIC S9V99.
+       01 WS-OLD-COM-IND        PIC S9(4) COMP.
+       01 WS-NEW-COM            PIC S9V99.
+
+      *    edit check on the CITY1 terminal input before it reaches
+      *    the UPDATE -- a blank city or one with garbage characters
+      *    used to run straight into the SQL statement unchecked
+       01 WS-CITY-VALID-SW      PIC X VALUE 'N'.
+           88 WS-CITY-VALID         VALUE 'Y'.
+
+       01 NULL-COM-LINE.
+           05 NC-AU-ID              PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 NC-AU-LNAME           PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 NC-PAYRATE            PIC X(16).
+           05 FILLER                PIC X(8) VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -31,8 +78,33 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST6'  
+      *    TEST6 is step 6, the last step of the TEST1-TEST6 batch
+      *    cycle -- skip it if a checkpoint shows it already ran
+           MOVE 'TEST6' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
            END-CALL
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST6 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST6' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *    exception report for authors with a null commission -
+      *    opened EXTEND so a TEST2 run earlier in the batch window
+      *    isn't clobbered
+           OPEN EXTEND NULL-COM-FILE
+
       *    declare cursor for select
 
            EXEC SQL
@@ -49,7 +121,8 @@
            END-EXEC
 
            MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'open ' DISP-CODE.
+           DISPLAY 'open ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE.
 
        DISPLAY-LOOP.
 
@@ -58,17 +131,22 @@
            EXEC SQL
              FETCH AUTHORSTBL INTO
                 :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
-                :CITY,:STATE,:COUNTRY,:POSTALCODE
+                :CITY,:STATE,:COUNTRY,:POSTALCODE,:PAYRATE,
+                :COM:COM-NULL-IND
            END-EXEC
 
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'fetch ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
 
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
 
       *    display a data
 
-              MOVE PAYRATE TO DISP-RATE
+              MOVE COUNTRY  TO RATE-COUNTRY
+              MOVE PAYRATE  TO RATE-PAYRATE
+              CALL 'RATEFMT' USING RATE-PARM-AREA
+              END-CALL
               DISPLAY '98'          AU-ID
               DISPLAY 'last name  ' AU-LNAME
               DISPLAY 'first name ' AU-FNAME
@@ -77,8 +155,15 @@
               DISPLAY 'state      ' STATE
               DISPLAY '91160'       POSTALCODE
               DISPLAY 'France     ' COUNTRY
+              DISPLAY 'payrate    ' RATE-DISPLAY
               IF COM-NULL-IND < 0
                   DISPLAY 'commission is null'
+                  MOVE SPACES      TO NULL-COM-LINE
+                  MOVE AU-ID       TO NC-AU-ID
+                  MOVE AU-LNAME    TO NC-AU-LNAME
+                  MOVE RATE-DISPLAY TO NC-PAYRATE
+                  MOVE NULL-COM-LINE TO NULL-COM-RECORD
+                  WRITE NULL-COM-RECORD
               ELSE
                   MOVE COM   TO DISP-COM
                   DISPLAY 'commission ' DISP-COM
@@ -90,12 +175,14 @@
               ELSE
                   EXEC SQL
                      FETCH AUTHORSTBL INTO
-                        :AU-ID,:AU-LNAME,:AU-FNAME,:ADDRESS,:CITY,
-                        :STATE,:COUNTRY,:POSTALCODE
+                        :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
+                        :CITY,:STATE,:COUNTRY,:POSTALCODE,:PAYRATE,
+                        :COM:COM-NULL-IND
                   END-EXEC
               END-IF
               MOVE SQLCODE TO DISP-CODE
               DISPLAY 'fetch ' DISP-CODE
+              PERFORM 900-CHECK-SQLCODE
 
            END-PERFORM
 
@@ -105,20 +192,140 @@
 
        UPDATE-LOOP.
 
-           DISPLAY 'Enter first name for record to update: '
-           ACCEPT AU-FNAME
-           DISPLAY 'Enter new value for city:  '
-           ACCEPT CITY1
+      *    keyed on AU_ID rather than AU_FNAME/AU_LNAME -- those are
+      *    not unique (TEST1 and TEST3 both insert a "McGruff"/"Jerry"
+      *    row), so a name match here could silently hit the wrong
+      *    author
+           DISPLAY 'Enter AU_ID for record to update: '
+           ACCEPT AU-ID
 
-           EXEC SQL
-                  UPDATE authors
-               SET CITY = :CITY1
-                  WHERE AU_FNAME = :AU-FNAME
-           END-EXEC
+      *    re-prompt until CITY1 is non-blank and a reasonable city
+      *    name -- same ALPHABETIC edit AUTHVAL already runs on STATE
+           MOVE 'N' TO WS-CITY-VALID-SW
+           PERFORM UNTIL WS-CITY-VALID
+               DISPLAY 'Enter new value for city:  '
+               ACCEPT CITY1
+               IF CITY1 = SPACES OR CITY1 NOT ALPHABETIC
+                   DISPLAY 'Invalid city - must be non-blank and '
+                           'contain only letters/spaces, try again'
+               ELSE
+                   SET WS-CITY-VALID TO TRUE
+               END-IF
+           END-PERFORM
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY ' update ' DISP-CODE.
-           DISPLAY ' Number of records updated:  ' SQLERRD(3)
+           MOVE 'U'      TO AVAL-MODE
+           MOVE AU-ID    TO AVAL-AU-ID
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
+
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               EXEC SQL
+                   SELECT CITY INTO :WS-OLD-CITY
+                      FROM authors
+                      WHERE AU_ID = :AU-ID
+               END-EXEC
+               PERFORM 900-CHECK-SQLCODE
+
+      *        a failed before-image lookup must not let a stale/blank
+      *        WS-OLD-CITY flow into the audit record while the
+      *        UPDATE still proceeds
+               IF SQLCODE < ZERO
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'CITY before-image lookup failed, SQLCODE='
+                           DISP-CODE ', skipping update'
+               ELSE
+                   EXEC SQL
+                          UPDATE authors
+                       SET CITY = :CITY1
+                          WHERE AU_ID = :AU-ID
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY ' update ' DISP-CODE
+                   PERFORM 900-CHECK-SQLCODE
+                   DISPLAY ' Number of records updated:  ' SQLERRD(3)
+                   ADD 1          TO WS-STMT-COUNT
+                   ADD SQLERRD(3) TO WS-ROWS-UPDATED
+
+                   MOVE 'TEST6'    TO AUDIT-CALLER-ID
+                   MOVE 'UPDATE'   TO AUDIT-OPERATION
+                   MOVE AU-ID      TO AUDIT-AU-ID
+                   MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+                   MOVE SPACES     TO AUDIT-BEFORE-IMAGE
+                                      AUDIT-AFTER-IMAGE
+                   STRING 'CITY=' WS-OLD-CITY
+                       DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                   STRING 'CITY=' CITY1
+                       DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                   CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                   END-CALL
+               END-IF
+
+      *        a commission-rate correction used to just overwrite COM
+      *        with nothing retaining what it changed from/to or when
+               DISPLAY 'Do you want to change the commission rate? '
+                       '(y/n)'
+               ACCEPT ANSS
+               IF ANSS = 'Y' OR 'y'
+                   EXEC SQL
+                       SELECT COM INTO :WS-OLD-COM:WS-OLD-COM-IND
+                          FROM authors
+                          WHERE AU_ID = :AU-ID
+                   END-EXEC
+                   PERFORM 900-CHECK-SQLCODE
+
+      *            a failed before-image lookup must not let a stale/
+      *            blank WS-OLD-COM flow into the audit record while
+      *            the UPDATE still proceeds
+                   IF SQLCODE < ZERO
+                       MOVE SQLCODE TO DISP-CODE
+                       DISPLAY 'COM before-image lookup failed, '
+                               'SQLCODE=' DISP-CODE ', skipping update'
+                   ELSE
+                       IF WS-OLD-COM-IND < 0
+                           MOVE ZERO TO WS-OLD-COM
+                       END-IF
+
+                       DISPLAY 'Enter new commission rate (e.g. 010 '
+                               'for 0.10): '
+                       ACCEPT WS-NEW-COM
+
+                       EXEC SQL
+                           UPDATE authors
+                              SET COM = :WS-NEW-COM
+                              WHERE AU_ID = :AU-ID
+                       END-EXEC
+
+                       MOVE SQLCODE TO DISP-CODE
+                       DISPLAY ' update ' DISP-CODE
+                       PERFORM 900-CHECK-SQLCODE
+                       ADD 1          TO WS-STMT-COUNT
+                       ADD SQLERRD(3) TO WS-ROWS-UPDATED
+
+                       MOVE 'TEST6'    TO AUDIT-CALLER-ID
+                       MOVE 'UPDATE'   TO AUDIT-OPERATION
+                       MOVE AU-ID      TO AUDIT-AU-ID
+                       MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+                       MOVE SPACES     TO AUDIT-BEFORE-IMAGE
+                                          AUDIT-AFTER-IMAGE
+                       STRING 'COM=' WS-OLD-COM
+                           DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                       STRING 'COM=' WS-NEW-COM
+                           DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                       CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                       END-CALL
+
+                       MOVE 'TEST6'     TO COMH-CALLER-ID
+                       MOVE AU-ID       TO COMH-AU-ID
+                       MOVE WS-OLD-COM  TO COMH-OLD-COM
+                       MOVE WS-NEW-COM  TO COMH-NEW-COM
+                       CALL 'COMHIST' USING COMH-PARM-AREA
+                       END-CALL
+                   END-IF
+               END-IF
+           END-IF
            DISPLAY 'Do you want update again?'
            ACCEPT FAKE-CHAR
            IF FAKE-CHAR = 'Y' OR 'y'
@@ -131,22 +338,107 @@
               CLOSE AUTHORSTBL
            END-EXEC
 
-      *    delete a  data
+      *    soft-delete - keyed on AU_ID for the same reason as the
+      *    update above. Marks the author inactive with a term date
+      *    instead of physically removing the row, since a hard
+      *    delete here would orphan this author's rows in titleauthor
+      *    (the same table TEST4 joins against) and destroy royalty
+      *    history
 
-           DISPLAY 'Enter last name you want to delete:  '
-           ACCEPT AU-LNAME
+           DISPLAY 'Enter AU_ID you want to deactivate:  '
+           ACCEPT AU-ID
 
-           EXEC SQL
-              DELETE FROM authors
-               WHERE AU_LNAME = :AU-LNAME
-           END-EXEC
+           MOVE 'U'      TO AVAL-MODE
+           MOVE AU-ID    TO AVAL-AU-ID
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'delete ' DISP-CODE
-           DISPLAY 'number of records deleted: ' SQLERRD(3)
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TERM-DATE
+
+               EXEC SQL
+                   SELECT AU_STATUS INTO
+                          :WS-OLD-AU-STATUS:WS-OLD-STATUS-IND
+                      FROM authors
+                      WHERE AU_ID = :AU-ID
+               END-EXEC
+               PERFORM 900-CHECK-SQLCODE
+
+      *        a failed before-image lookup must not let a stale/
+      *        blank WS-OLD-AU-STATUS flow into the audit record
+      *        while the UPDATE still proceeds
+               IF SQLCODE < ZERO
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'AU_STATUS before-image lookup failed, '
+                           'SQLCODE=' DISP-CODE ', skipping update'
+               ELSE
+                   IF WS-OLD-STATUS-IND < 0
+                       MOVE SPACE TO WS-OLD-AU-STATUS
+                   END-IF
+
+                   EXEC SQL
+                      UPDATE authors
+                         SET AU_STATUS = 'I',
+                             AU_TERM_DATE = :WS-TERM-DATE
+                         WHERE AU_ID = :AU-ID
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'deactivate ' DISP-CODE
+                   PERFORM 900-CHECK-SQLCODE
+                   DISPLAY 'number of records deactivated: ' SQLERRD(3)
+                   ADD 1          TO WS-STMT-COUNT
+                   ADD SQLERRD(3) TO WS-ROWS-UPDATED
+
+                   MOVE 'TEST6'    TO AUDIT-CALLER-ID
+                   MOVE 'DELETE'   TO AUDIT-OPERATION
+                   MOVE AU-ID      TO AUDIT-AU-ID
+                   MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+                   MOVE SPACES     TO AUDIT-BEFORE-IMAGE
+                                      AUDIT-AFTER-IMAGE
+                   STRING 'STATUS=' WS-OLD-AU-STATUS
+                       DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                   STRING 'STATUS=I TERM=' WS-TERM-DATE
+                       DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                   CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                   END-CALL
+               END-IF
+           END-IF
+
+           CLOSE NULL-COM-FILE
            .
        100-EXIT.
+      *    flag a bad SQLCODE anywhere in the run instead of always
+      *    exiting RC=0 -- a validation reject from AUTHVAL alone is
+      *    not a SQL failure and does not trip this
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 'TEST6' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
+
+           MOVE 'TEST6'            TO SUMM-CALLER-ID
+           MOVE WS-STMT-COUNT      TO SUMM-STMT-COUNT
+           MOVE WS-ROWS-INSERTED   TO SUMM-ROWS-INSERTED
+           MOVE WS-ROWS-UPDATED    TO SUMM-ROWS-UPDATED
+           MOVE WS-ROWS-DELETED    TO SUMM-ROWS-DELETED
+           MOVE SQLCODE            TO SUMM-FINAL-SQLCODE
+           CALL 'RUNSUMM' USING SUMM-PARM-AREA
+           END-CALL
+
            STOP RUN.
 
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
