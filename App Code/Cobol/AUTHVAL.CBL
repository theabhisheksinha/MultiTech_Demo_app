@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHVAL.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    duplicate-author check shared by every live insert path
+      *    (TEST1, TEST5, AUTHMENU) -- TEST0 and TEST3 et al, re-insert
+      *    the same "McGruff"/"Jerry" row as fixed demo/migration DDL
+      *    outside this validated path, so they're unaffected
+       01 WS-DUP-COUNT          PIC S9(9) COMP.
+
+      *    reference-table check shared by every live insert path,
+      *    same scope as the duplicate-author check above -- TEST3's
+      *    migration insert is fixed demo/DDL data outside this
+      *    validated path, so it's unaffected
+       01 WS-GEO-COUNT          PIC S9(9) COMP.
+
+      *    AU_ID-uniqueness check, same scope as the checks above --
+      *    TEST1 and TEST3 both hardcode the same literal AU_ID "11"
+      *    for their "McGruff"/"Jerry" row, but TEST3's is fixed
+      *    migration/DDL data outside this validated path, so only
+      *    TEST1's live insert is affected by a collision here
+       01 WS-AUID-COUNT         PIC S9(9) COMP.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       LINKAGE SECTION.
+           COPY AVALPARM.
+
+       PROCEDURE DIVISION USING AVAL-PARM-AREA.
+       100-VALIDATE.
+           SET AVAL-RC-OK TO TRUE
+           MOVE SPACES TO AVAL-REASON
+
+           IF AVAL-AU-ID = SPACES OR AVAL-AU-ID NOT NUMERIC
+               SET AVAL-RC-FAILED TO TRUE
+               MOVE 'Invalid or missing AU_ID' TO AVAL-REASON
+           END-IF
+
+      *    the remaining edits only apply to a new-author insert -
+      *    an update/delete transaction is keyed on AU_ID alone and
+      *    doesn't necessarily carry the rest of the row
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               IF AVAL-AU-LNAME = SPACES
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Missing AU_LNAME' TO AVAL-REASON
+               END-IF
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               IF AVAL-AU-FNAME = SPACES
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Missing AU_FNAME' TO AVAL-REASON
+               END-IF
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               IF AVAL-STATE = SPACES OR AVAL-STATE NOT ALPHABETIC
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Invalid STATE code' TO AVAL-REASON
+               END-IF
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               IF AVAL-COUNTRY = SPACES
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Missing COUNTRY' TO AVAL-REASON
+               END-IF
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               IF AVAL-POSTALCODE = SPACES
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Missing POSTALCODE' TO AVAL-REASON
+               END-IF
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               PERFORM 300-CHECK-GEO-REFERENCE
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               PERFORM 200-CHECK-DUPLICATE-AUTHOR
+           END-IF
+
+           IF AVAL-RC-OK AND AVAL-MODE-INSERT
+               PERFORM 400-CHECK-AU-ID-UNIQUE
+           END-IF
+
+           GOBACK.
+
+      *    a likely duplicate is rejected the same way any other
+      *    failed edit is -- the caller's own suspense/review handling
+      *    (TEST5's AUTHSUSP.DAT, or the "validation failed" display
+      *    TEST1/AUTHMENU already give an operator) takes it from
+      *    there instead of the row going straight into the table
+       200-CHECK-DUPLICATE-AUTHOR.
+           EXEC SQL
+               SELECT COUNT(*)
+                  INTO :WS-DUP-COUNT
+                  FROM authors
+                  WHERE (AU_LNAME = :AVAL-AU-LNAME
+                         AND AU_FNAME = :AVAL-AU-FNAME)
+                     OR (AU_LNAME = :AVAL-AU-LNAME
+                         AND ADDRESS = :AVAL-ADDRESS)
+           END-EXEC
+
+           IF SQLCODE < ZERO
+               SET AVAL-RC-FAILED TO TRUE
+               MOVE 'Duplicate-author check failed' TO AVAL-REASON
+           ELSE
+               IF WS-DUP-COUNT > ZERO
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Likely duplicate author' TO AVAL-REASON
+               END-IF
+           END-IF.
+
+      *    GEOREF is the reference table of valid STATE/COUNTRY/
+      *    POSTALCODE combinations -- TEST1 has inserted STATE "IL"
+      *    with COUNTRY "FRANCE" and TEST3/TEST6 reuse POSTALCODE
+      *    "91160" regardless of STATE/COUNTRY, so nothing before this
+      *    ever checked the three actually belong together
+       300-CHECK-GEO-REFERENCE.
+           EXEC SQL
+               SELECT COUNT(*)
+                  INTO :WS-GEO-COUNT
+                  FROM GEOREF
+                  WHERE STATE = :AVAL-STATE
+                    AND COUNTRY = :AVAL-COUNTRY
+                    AND POSTALCODE = :AVAL-POSTALCODE
+           END-EXEC
+
+           IF SQLCODE < ZERO
+               SET AVAL-RC-FAILED TO TRUE
+               MOVE 'Geo-reference check failed' TO AVAL-REASON
+           ELSE
+               IF WS-GEO-COUNT = ZERO
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'Invalid STATE/COUNTRY/POSTALCODE combination'
+                       TO AVAL-REASON
+               END-IF
+           END-IF.
+
+      *    AU_ID is the primary key, so a collision here would abend
+      *    the INSERT with a duplicate-key SQLCODE instead of letting
+      *    the caller's own reject handling deal with it cleanly --
+      *    catch it the same way a duplicate name/address is caught
+       400-CHECK-AU-ID-UNIQUE.
+           EXEC SQL
+               SELECT COUNT(*)
+                  INTO :WS-AUID-COUNT
+                  FROM authors
+                  WHERE AU_ID = :AVAL-AU-ID
+           END-EXEC
+
+           IF SQLCODE < ZERO
+               SET AVAL-RC-FAILED TO TRUE
+               MOVE 'AU_ID uniqueness check failed' TO AVAL-REASON
+           ELSE
+               IF WS-AUID-COUNT > ZERO
+                   SET AVAL-RC-FAILED TO TRUE
+                   MOVE 'AU_ID already exists' TO AVAL-REASON
+               END-IF
+           END-IF.
+       END PROGRAM AUTHVAL.
