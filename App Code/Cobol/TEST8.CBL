@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST8.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT-FILE ASSIGN TO "RECONRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-RPT-FILE.
+       01  RECON-RPT-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE authors
+           END-EXEC
+
+       01 DISP-CODE             PIC ----9.
+           COPY MYRFPARM.
+
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+      *    nightly reconciliation - walks every occurrence of the IMS
+      *    AUTHORS segment and compares it against the matching row in
+      *    the SQL authors table, since TEST1 reads the same author
+      *    data both ways and nothing else ever checks the two copies
+      *    still agree
+       01 WS-IMS-EOF-SW         PIC X VALUE 'N'.
+           88 WS-IMS-EOF            VALUE 'Y'.
+
+       01 IMS-AUTHORS-SEGMENT.
+           05 IMS-AU-ID             PIC X(11).
+           05 IMS-AU-LNAME          PIC X(40).
+           05 IMS-AU-FNAME          PIC X(20).
+           05 IMS-PHONE             PIC X(12).
+           05 IMS-ADDRESS           PIC X(40).
+           05 IMS-CITY              PIC X(20).
+           05 IMS-STATE             PIC X(2).
+           05 IMS-COUNTRY           PIC X(30).
+           05 IMS-POSTALCODE        PIC X(10).
+
+       01 WS-RECON-READ-CT      PIC 9(6) COMP VALUE ZERO.
+       01 WS-RECON-MATCH-CT     PIC 9(6) COMP VALUE ZERO.
+       01 WS-RECON-MISMATCH-CT  PIC 9(6) COMP VALUE ZERO.
+       01 WS-RECON-NOTFOUND-CT  PIC 9(6) COMP VALUE ZERO.
+       01 DISP-RECON-CT         PIC ZZZ,ZZ9.
+
+       01 RECON-RPT-LINE.
+           05 RCN-AU-ID             PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RCN-AU-LNAME          PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 RCN-REASON            PIC X(25).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       LINKAGE SECTION.
+           COPY DLIPCB.
+
+       PROCEDURE DIVISION USING TEST1-PCB.
+
+       100-MAIN.
+           MOVE 'TEST8' TO MYRF-CALLER-ID
+      *    MYRF2 now schedules our PSB for us -- see TEST1 for the
+      *    same pattern
+           MOVE 'TEST8' TO MYRF-PSB-NAME
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF MYRF-PCB-STATUS NOT = SPACES
+               DISPLAY 'DL/I SCHD PSB(TEST8) failed, status='
+                       MYRF-PCB-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RECON-RPT-FILE
+           MOVE 'IMS/SQL Authors Reconciliation Report'
+               TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           MOVE SPACES TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+
+           PERFORM UNTIL WS-IMS-EOF
+               EXEC DLI GN
+                        USING PCB(1)
+                        SEGMENT(AUTHORS)
+                        INTO(IMS-AUTHORS-SEGMENT)
+               END-EXEC
+
+               IF PCB-STATUS-CODE = 'GB'
+                   SET WS-IMS-EOF TO TRUE
+               ELSE
+                   IF PCB-STATUS-CODE NOT = SPACES
+                       DISPLAY 'DL/I GN SEGMENT(AUTHORS) failed:'
+                               PCB-STATUS-CODE
+                       SET WS-RUN-FAILED TO TRUE
+                       SET WS-IMS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECON-READ-CT
+                       PERFORM 300-RECONCILE-AUTHOR
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM 400-WRITE-RECON-SUMMARY
+
+           CLOSE RECON-RPT-FILE
+           .
+       100-EXIT.
+      *    flag a bad SQL lookup or DL/I status anywhere in the run
+      *    instead of always exiting RC=0 -- a clean mismatch/not-found
+      *    finding is business data for the report, not a run failure
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       300-RECONCILE-AUTHOR.
+           MOVE IMS-AU-ID TO AU-ID
+
+           EXEC SQL
+               SELECT AU_LNAME, AU_FNAME, PHONE, ADDRESS, CITY,
+                      STATE, COUNTRY, POSTALCODE
+                  INTO :AU-LNAME, :AU-FNAME, :PHONE, :ADDRESS, :CITY,
+                       :STATE, :COUNTRY, :POSTALCODE
+                  FROM authors
+                  WHERE AU_ID = :AU-ID
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+
+           IF SQLCODE = 100
+               ADD 1 TO WS-RECON-NOTFOUND-CT
+               MOVE IMS-AU-ID    TO RCN-AU-ID
+               MOVE IMS-AU-LNAME TO RCN-AU-LNAME
+               MOVE 'NOT IN SQL AUTHORS TABLE' TO RCN-REASON
+               MOVE RECON-RPT-LINE TO RECON-RPT-RECORD
+               WRITE RECON-RPT-RECORD
+           ELSE
+               IF SQLCODE < 0
+                   SET WS-RUN-FAILED TO TRUE
+               ELSE
+                   IF IMS-AU-LNAME = AU-LNAME
+                      AND IMS-AU-FNAME = AU-FNAME
+                      AND IMS-PHONE = PHONE
+                      AND IMS-ADDRESS = ADDRESS
+                      AND IMS-CITY = CITY
+                      AND IMS-STATE = STATE
+                      AND IMS-COUNTRY = COUNTRY
+                      AND IMS-POSTALCODE = POSTALCODE
+                       ADD 1 TO WS-RECON-MATCH-CT
+                   ELSE
+                       ADD 1 TO WS-RECON-MISMATCH-CT
+                       MOVE IMS-AU-ID    TO RCN-AU-ID
+                       MOVE IMS-AU-LNAME TO RCN-AU-LNAME
+                       MOVE 'IMS/SQL FIELD MISMATCH' TO RCN-REASON
+                       MOVE RECON-RPT-LINE TO RECON-RPT-RECORD
+                       WRITE RECON-RPT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       400-WRITE-RECON-SUMMARY.
+           MOVE SPACES TO RECON-RPT-RECORD
+           WRITE RECON-RPT-RECORD
+           MOVE WS-RECON-READ-CT      TO DISP-RECON-CT
+           DISPLAY 'Reconciliation - IMS occurrences read: '
+                   DISP-RECON-CT
+           MOVE WS-RECON-MATCH-CT     TO DISP-RECON-CT
+           DISPLAY 'Reconciliation - matched:              '
+                   DISP-RECON-CT
+           MOVE WS-RECON-MISMATCH-CT  TO DISP-RECON-CT
+           DISPLAY 'Reconciliation - mismatched:           '
+                   DISP-RECON-CT
+           MOVE WS-RECON-NOTFOUND-CT  TO DISP-RECON-CT
+           DISPLAY 'Reconciliation - not found in SQL:     '
+                   DISP-RECON-CT.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
