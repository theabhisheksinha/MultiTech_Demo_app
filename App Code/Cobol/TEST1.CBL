@@ -7,8 +7,13 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LNAME-FILE ASSIGN TO "AULNAMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  LNAME-FILE.
+       01  LNAME-RECORD            PIC X(40).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -22,48 +27,147 @@
        01 ANSS                 PIC X.
        01 COM-NULL-IND         PIC S9(4) COMP.
        01 SQL-STMT             PIC X(256).
+           COPY MYRFPARM.
+           COPY AVALPARM.
+
+      *    the GNP below used to discard this segment entirely -- its
+      *    content is now captured here and reported rather than the
+      *    call happening just to traverse past it
+       01 IMS-MYRF-SEGMENT.
+           05 IMS-MYRF-KEY          PIC X(8).
+           05 IMS-MYRF-DATA         PIC X(40).
+       01 WS-SEARCH-LNAME      PIC X(40).
+       01 WS-LNAME-EOF-SW      PIC X VALUE 'N'.
+           88 WS-LNAME-EOF         VALUE 'Y'.
+       01 WS-RUN-STATUS-SW     PIC X VALUE 'N'.
+           88 WS-RUN-FAILED        VALUE 'Y'.
+
+      *    wait-and-retry around the dynamic delete below -- a
+      *    transient lock from an overlapping job used to fail the
+      *    whole run on the first bad SQLCODE with no second attempt
+       01 WS-DELETE-OK-SW      PIC X VALUE 'N'.
+           88 WS-DELETE-OK         VALUE 'Y'.
+       01 WS-DELETE-RETRY-CT   PIC 9(2) COMP VALUE ZERO.
+       01 WS-DELETE-MAX-RETRIES PIC 9(2) COMP VALUE 3.
+       01 WS-RETRY-WAIT-SECS   PIC 9(4) COMP VALUE 2.
+
+      *    full-row capture ahead of the delete so AUTHARCH can copy
+      *    the author into authors_archive before the row is gone
+       01 WS-OLD-AU-ID         PIC X(11).
+       01 WS-OLD-AU-LNAME      PIC X(40).
+       01 WS-OLD-AU-FNAME      PIC X(20).
+       01 WS-OLD-PHONE         PIC X(12).
+       01 WS-OLD-ADDRESS       PIC X(40).
+       01 WS-OLD-CITY          PIC X(20).
+       01 WS-OLD-STATE         PIC X(2).
+       01 WS-OLD-COUNTRY       PIC X(30).
+       01 WS-OLD-POSTALCODE    PIC X(10).
+           COPY ARCHPARM.
+           COPY RIPARM.
+           COPY CYCLPARM.
 
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           COPY DLIPCB.
+
+       PROCEDURE DIVISION USING TEST1-PCB.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST1'  
+      *    TEST1 is the first step of the TEST1-TEST6 batch cycle --
+      *    nothing precedes it so it is never itself skippable, but
+      *    this must stay a CHECK rather than a RESET: TEST1 is also
+      *    the entry point used to restart the cycle after a failed
+      *    step, and a RESET here would wipe the checkpoint record of
+      *    whatever TEST2-TEST6 already completed before the failure
+           MOVE 'TEST1' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
+           END-CALL
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST1 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST1' TO MYRF-CALLER-ID
+      *    MYRF2 now schedules our PSB for us -- hand it our PSB name
+      *    and let it centralize the SCHD PSB logic every DL/I caller
+      *    used to repeat on its own; MYRF-PCB-STATUS below reports
+      *    the outcome
+           MOVE 'TEST1' TO MYRF-PSB-NAME
+           CALL 'MYRF2' USING MYRF-PARM-AREA
            END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF MYRF-PCB-STATUS NOT = SPACES
+               DISPLAY 'DL/I SCHD PSB(TEST1) failed, status='
+                       MYRF-PCB-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
       *
       *  IMS calls
       *
-           EXEC DLI
-               SCHD PSB(TEST1)
-           END-EXEC 
            EXEC DLI GU
                     USING PCB(1)
                     SEGMENT(AUTHORS)
-           END-EXEC          
+           END-EXEC
+           IF PCB-STATUS-CODE NOT = SPACES
+               DISPLAY 'DL/I GU SEGMENT(AUTHORS) failed, status='
+                       PCB-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
 	   EXEC DLI GN
                     USING PCB(1)
                     SEGMENT(TITLES)
            END-EXEC
+           IF PCB-STATUS-CODE NOT = SPACES
+               DISPLAY 'DL/I GN SEGMENT(TITLES) failed, status='
+                       PCB-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            EXEC DLI GNP
                     USING PCB(1)
                     SEGMENT(AUTHORS)
                     SEGMENT(MYRF)
+                    INTO(IMS-MYRF-SEGMENT)
            END-EXEC
+           IF PCB-STATUS-CODE NOT = SPACES
+               DISPLAY 'DL/I GNP SEGMENT(MYRF) failed, status='
+                       PCB-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY 'MYRF segment key:  ' IMS-MYRF-KEY
+           DISPLAY 'MYRF segment data: ' IMS-MYRF-DATA
 
-      *  declare a cursor so we can check insert
+      *  declare a cursor parameterized on the last name we're looking
+      *  up, so 300-LOOKUP-AUTHORS-BY-NAME can drive it from a file of
+      *  last names instead of a single hardcoded value
 	     MOVE 'DECLARE AUTHORSTBL cursor for
       -         'SELECT * FROM authors WHERE
-      -         'AU_LNAME = "MCGRUFF"'
+      -         'AU_LNAME = :WS-SEARCH-LNAME'
            TO SQL-STMT
            EXEC SQL
               DECLARE AUTHORSTBL cursor for
               SELECT * FROM authors WHERE
-              AU_LNAME = "MCGRUFF"
+              AU_LNAME = :WS-SEARCH-LNAME
            END-EXEC
 
-      * insert a data into specified table
+      * insert a data into specified table - run the new row through
+      * the shared AUTHVAL edit before it ever reaches the INSERT
            MOVE 'INSERT INTO authors
       -         '(AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,STATE,
       -         'COUNTRY,POSTALCODE)
@@ -72,72 +176,211 @@
       -         '"2345 Copeland Dr", "Byzantine",
       -         '"IL","FRANCE","1050")'
            TO SQL-STMT
-           EXEC SQL
-              INSERT INTO authors
-               (AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,STATE,
-                COUNTRY,POSTALCODE)
-              VALUES
-               ("11","McGruff","Jerry","0164483445",
-                "2345 Copeland Dr", "Byzantine",
-                "IL","FRANCE","1050")
-           END-EXEC
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'insert ' DISP-CODE
+           MOVE '11'              TO AU-ID
+           MOVE 'McGruff'         TO AU-LNAME
+           MOVE 'Jerry'           TO AU-FNAME
+           MOVE '0164483445'      TO PHONE
+           MOVE '2345 Copeland Dr' TO ADDRESS
+           MOVE 'Byzantine'       TO CITY
+           MOVE 'IL'              TO STATE
+           MOVE 'FRANCE'          TO COUNTRY
+           MOVE '1050'            TO POSTALCODE
 
-      *    Now let's check if it was inserted
+           MOVE 'I'               TO AVAL-MODE
+           MOVE AU-ID              TO AVAL-AU-ID
+           MOVE AU-LNAME           TO AVAL-AU-LNAME
+           MOVE AU-FNAME           TO AVAL-AU-FNAME
+           MOVE ADDRESS            TO AVAL-ADDRESS
+           MOVE STATE              TO AVAL-STATE
+           MOVE COUNTRY            TO AVAL-COUNTRY
+           MOVE POSTALCODE         TO AVAL-POSTALCODE
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
 
-           MOVE 'McGruff' to AU-LNAME
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               EXEC SQL
+                  INSERT INTO authors
+                   (AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                    STATE,COUNTRY,POSTALCODE)
+                  VALUES
+                   (:AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
+                    :CITY,:STATE,:COUNTRY,:POSTALCODE)
+               END-EXEC
 
-      *    Open the cursor
-           MOVE 'OPEN AUTHORSTBL' 
-           TO SQL-STMT
-           EXEC SQL
-                OPEN AUTHORSTBL
-           END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'insert ' DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-IF
 
-      *    fetch a data
-           MOVE 'FETCH AUTHORSTBL INTO
-      -         ':AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,:CITY,
-      -         ':STATE,:COUNTRY,:POSTALCODE'
-           TO SQL-STMT
+      *    Now let's look the author up - batch-resolve every last name
+      *    in the AULNAMES.DAT input file instead of just "McGruff"
+           PERFORM 300-LOOKUP-AUTHORS-BY-NAME
+
+      *    archive the row before it's deleted, so historical
+      *    royalty/title reporting (TEST4's join) doesn't lose this
+      *    author just because the active row is later removed
            EXEC SQL
-             FETCH AUTHORSTBL INTO
-                :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,:CITY,
-                :STATE,:COUNTRY,:POSTALCODE
+               SELECT AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                      STATE,COUNTRY,POSTALCODE
+                  INTO :WS-OLD-AU-ID,:WS-OLD-AU-LNAME,:WS-OLD-AU-FNAME,
+                       :WS-OLD-PHONE,:WS-OLD-ADDRESS,:WS-OLD-CITY,
+                       :WS-OLD-STATE,:WS-OLD-COUNTRY,:WS-OLD-POSTALCODE
+                  FROM authors
+                  WHERE AU_LNAME = 'McGruff'
            END-EXEC
+           PERFORM 900-CHECK-SQLCODE
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'fetch ' DISP-CODE
-
-           DISPLAY 'Last name of record inserted is:  ' AU-LNAME
+      *    TEST3's own McGruff/Jerry insert (AU_ID "11") can make this
+      *    a multi-row match, which fails the SELECT -- skip the
+      *    archive/cascade below rather than feed AUTHARCH/AUTHRI a
+      *    stale or blank AU_ID
+           IF SQLCODE < ZERO
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'McGruff row lookup failed, SQLCODE=' DISP-CODE
+                       ', skipping archive/cascade'
+           ELSE
+               MOVE 'TEST1'          TO ARCH-CALLER-ID
+               MOVE WS-OLD-AU-ID     TO ARCH-AU-ID
+               MOVE WS-OLD-AU-LNAME  TO ARCH-AU-LNAME
+               MOVE WS-OLD-AU-FNAME  TO ARCH-AU-FNAME
+               MOVE WS-OLD-PHONE     TO ARCH-PHONE
+               MOVE WS-OLD-ADDRESS   TO ARCH-ADDRESS
+               MOVE WS-OLD-CITY      TO ARCH-CITY
+               MOVE WS-OLD-STATE     TO ARCH-STATE
+               MOVE WS-OLD-COUNTRY   TO ARCH-COUNTRY
+               MOVE WS-OLD-POSTALCODE TO ARCH-POSTALCODE
+               CALL 'AUTHARCH' USING ARCH-PARM-AREA
+               END-CALL
+               IF ARCH-RC-FAILED
+                   SET WS-RUN-FAILED TO TRUE
+                   DISPLAY 'Author archive failed for AU_ID '
+                           WS-OLD-AU-ID
+               END-IF
 
-      *    Close the cursor
-           MOVE 'CLOSE AUTHORSTBL' 
-           TO SQL-STMT
-           EXEC SQL
-              CLOSE AUTHORSTBL
-           END-EXEC
+      *        cascade titleauthor rows for this author before the
+      *        delete so they don't end up orphaned -- TEST4's join
+      *        otherwise quietly skips a title assignment left
+      *        pointing at a deleted author
+               MOVE 'TEST1'      TO RI-CALLER-ID
+               MOVE WS-OLD-AU-ID TO RI-AU-ID
+               CALL 'AUTHRI' USING RI-PARM-AREA
+               END-CALL
+               IF RI-RC-FAILED
+                   SET WS-RUN-FAILED TO TRUE
+                   DISPLAY 'Titleauthor cascade failed for AU_ID '
+                           WS-OLD-AU-ID
+               ELSE
+                   DISPLAY 'Titleauthor rows cascaded: '
+                           RI-ROWS-CASCADED
+               END-IF
+           END-IF
 
       *    delete the record inserted using  execute immediate
-           MOVE 'SQL EXECUTE IMMEDIATE
-      -         '''DELETE FROM authors
-      -         '''  WHERE AU-LNAME = "McGruff"''' 
-           TO SQL-STMT
-           EXEC SQL EXECUTE IMMEDIATE
-             'DELETE FROM authors
-      -      '  WHERE AU-LNAME = "McGruff"'
-           END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'delete ' DISP-CODE
+           PERFORM 350-DELETE-AUTHOR-WITH-RETRY
 
            DISPLAY 'number of rows deleted: ' SQLERRD(3)
 
            .
        100-EXIT.
+      *    flag a bad SQLCODE anywhere in the run (insert, lookup, or
+      *    the final delete) instead of always exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+      *        only checkpoint a clean run -- a failed step must stay
+      *        the cycle's restart point
+               MOVE 'TEST1' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
            STOP RUN.
 
+       300-LOOKUP-AUTHORS-BY-NAME.
+           OPEN INPUT LNAME-FILE
+           MOVE 'N' TO WS-LNAME-EOF-SW
+
+           PERFORM UNTIL WS-LNAME-EOF
+               READ LNAME-FILE INTO WS-SEARCH-LNAME
+                   AT END
+                       MOVE 'Y' TO WS-LNAME-EOF-SW
+               END-READ
+
+               IF NOT WS-LNAME-EOF
+                   EXEC SQL
+                       OPEN AUTHORSTBL
+                   END-EXEC
+
+                   EXEC SQL
+                       FETCH AUTHORSTBL INTO
+                          :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
+                          :CITY,:STATE,:COUNTRY,:POSTALCODE
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'fetch for ' WS-SEARCH-LNAME ' -> ' DISP-CODE
+
+                   IF SQLCODE = ZERO
+                       DISPLAY 'Last name found:  ' AU-LNAME
+                   ELSE
+                       IF SQLCODE < 0
+                           SET WS-RUN-FAILED TO TRUE
+                       END-IF
+                       DISPLAY 'No author found for:  ' WS-SEARCH-LNAME
+                   END-IF
+
+                   EXEC SQL
+                      CLOSE AUTHORSTBL
+                   END-EXEC
+               END-IF
+           END-PERFORM
+
+           CLOSE LNAME-FILE.
+
+      *    retries the dynamic delete up to WS-DELETE-MAX-RETRIES
+      *    times with a short wait between attempts, so a transient
+      *    lock from a concurrent job gets a second chance instead of
+      *    failing the whole run
+       350-DELETE-AUTHOR-WITH-RETRY.
+           MOVE 'SQL EXECUTE IMMEDIATE
+      -         '''DELETE FROM authors
+      -         '''  WHERE AU-LNAME = "McGruff"'''
+           TO SQL-STMT
+
+           PERFORM UNTIL WS-DELETE-OK
+                       OR WS-DELETE-RETRY-CT >= WS-DELETE-MAX-RETRIES
+               ADD 1 TO WS-DELETE-RETRY-CT
+               EXEC SQL EXECUTE IMMEDIATE
+                 'DELETE FROM authors
+      -          '  WHERE AU-LNAME = "McGruff"'
+               END-EXEC
+
+               MOVE SQLCODE TO DISP-CODE
+               IF SQLCODE NOT < ZERO
+                   SET WS-DELETE-OK TO TRUE
+               ELSE
+                   DISPLAY 'delete attempt ' WS-DELETE-RETRY-CT
+                           ' failed, SQLCODE=' DISP-CODE
+                   IF WS-DELETE-RETRY-CT < WS-DELETE-MAX-RETRIES
+                       CALL 'C$SLEEP' USING WS-RETRY-WAIT-SECS
+                       END-CALL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY 'delete ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
 
