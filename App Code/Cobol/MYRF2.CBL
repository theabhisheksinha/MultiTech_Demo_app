@@ -7,14 +7,93 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT MYRF-RUN-LOG ASSIGN TO "MYRFLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.      
+       FD  MYRF-RUN-LOG.
+       01  MYRF-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    SCHD PSB's own completion status lands here -- this used to
+      *    be the caller's own PCB mask, passed in as a second CALL
+      *    argument, but only TEST1 and TEST8 ever supplied one, which
+      *    left the other ten callers one CALL away from dereferencing
+      *    a PCB mask nobody passed.  MYRF-PCB-STATUS in the parm area
+      *    is the only thing any caller actually inspects, so SCHD PSB
+      *    now reports into a copy MYRF2 owns itself.
+           COPY DLIPCB.
+
+       01  WS-LOG-LINE.
+           05  WS-LOG-CALLER       PIC X(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-LOG-DATE.
+               10  WS-LOG-YEAR     PIC 9(4).
+               10  FILLER          PIC X VALUE '-'.
+               10  WS-LOG-MONTH    PIC 99.
+               10  FILLER          PIC X VALUE '-'.
+               10  WS-LOG-DAY      PIC 99.
+           05  FILLER              PIC X VALUE SPACE.
+           05  WS-LOG-TIME.
+               10  WS-LOG-HOUR     PIC 99.
+               10  FILLER          PIC X VALUE ':'.
+               10  WS-LOG-MINUTE   PIC 99.
+               10  FILLER          PIC X VALUE ':'.
+               10  WS-LOG-SECOND   PIC 99.
+           05  FILLER              PIC X(46) VALUE SPACES.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YEAR         PIC 9(4).
+           05  WS-CDT-MONTH        PIC 99.
+           05  WS-CDT-DAY          PIC 99.
+           05  WS-CDT-HOUR         PIC 99.
+           05  WS-CDT-MINUTE       PIC 99.
+           05  WS-CDT-SECOND       PIC 99.
+           05  FILLER              PIC X(9).
+
        LINKAGE SECTION.
-       01  CALL-AREA      PIC X(80).
-       PROCEDURE DIVISION USING CALL-AREA.
+           COPY MYRFPARM.
+
+       PROCEDURE DIVISION USING MYRF-PARM-AREA.
        01-MYRF.
-           MOVE 'MYRF' TO CALL-AREA. 
-           CALL CALL-AREA.
+           PERFORM 01-LOG-INVOCATION
+           IF MYRF-PSB-NAME NOT = SPACES
+               PERFORM 01-SCHEDULE-PSB
+           END-IF
+      *    the baseline version of this routine dynamically CALLed a
+      *    literal 'MYRF', a program that has never existed anywhere
+      *    in this system -- logging and (where asked for) PSB
+      *    scheduling are the actual pre-processing work this
+      *    paragraph does, so a caller that gets this far without
+      *    01-SCHEDULE-PSB failing has succeeded
+           IF NOT MYRF-RC-FAILED
+               SET MYRF-RC-OK TO TRUE
+           END-IF
            GOBACK.
-       END PROGRAM MYRF2.
\ No newline at end of file
+
+      *    centralizes the SCHD PSB a DL/I caller used to issue itself
+      *    (TEST1, TEST8) -- the caller hands in its own PSB name since
+      *    that's still a per-program, compile-time value
+       01-SCHEDULE-PSB.
+           EXEC DLI
+               SCHD PSB(MYRF-PSB-NAME)
+           END-EXEC
+           MOVE PCB-STATUS-CODE TO MYRF-PCB-STATUS
+           IF MYRF-PCB-STATUS NOT = SPACES
+               SET MYRF-RC-FAILED TO TRUE
+           END-IF.
+
+       01-LOG-INVOCATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO WS-LOG-LINE
+           MOVE MYRF-CALLER-ID TO WS-LOG-CALLER
+           MOVE WS-CDT-YEAR    TO WS-LOG-YEAR
+           MOVE WS-CDT-MONTH   TO WS-LOG-MONTH
+           MOVE WS-CDT-DAY     TO WS-LOG-DAY
+           MOVE WS-CDT-HOUR    TO WS-LOG-HOUR
+           MOVE WS-CDT-MINUTE  TO WS-LOG-MINUTE
+           MOVE WS-CDT-SECOND  TO WS-LOG-SECOND
+           OPEN EXTEND MYRF-RUN-LOG
+           MOVE WS-LOG-LINE TO MYRF-LOG-RECORD
+           WRITE MYRF-LOG-RECORD
+           CLOSE MYRF-RUN-LOG.
+       END PROGRAM MYRF2.
