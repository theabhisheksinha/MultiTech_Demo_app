@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCKP.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(8).
+
+       WORKING-STORAGE SECTION.
+      *    TEST1 through TEST6 form one author-maintenance batch
+      *    cycle (lookup, listing, schema changes, joins, load,
+      *    update/delete) -- this table is the fixed order operations
+      *    runs them in, so a step can tell whether it comes before
+      *    or after the last one that completed successfully
+       01  WS-CYCLE-STEPS-INIT.
+           05  FILLER                  PIC X(8) VALUE 'TEST1'.
+           05  FILLER                  PIC X(8) VALUE 'TEST2'.
+           05  FILLER                  PIC X(8) VALUE 'TEST3'.
+           05  FILLER                  PIC X(8) VALUE 'TEST4'.
+           05  FILLER                  PIC X(8) VALUE 'TEST5'.
+           05  FILLER                  PIC X(8) VALUE 'TEST6'.
+       01  WS-CYCLE-STEPS REDEFINES WS-CYCLE-STEPS-INIT.
+           05  WS-CYCLE-STEP OCCURS 6 TIMES
+                   PIC X(8).
+
+       01  WS-LAST-DONE-STEP        PIC X(8).
+       01  WS-FILE-STATUS           PIC XX.
+       01  WS-LAST-DONE-POS         PIC 9(2) VALUE ZERO.
+       01  WS-CALLER-POS            PIC 9(2) VALUE ZERO.
+       01  WS-SUB                   PIC 9(2) COMP.
+
+       LINKAGE SECTION.
+           COPY CYCLPARM.
+
+       PROCEDURE DIVISION USING CYCL-PARM-AREA.
+       100-MAIN.
+           SET CYCL-RC-OK TO TRUE
+
+           EVALUATE TRUE
+               WHEN CYCL-FUNC-RESET
+                   PERFORM 300-CLEAR-CHECKPOINT
+               WHEN CYCL-FUNC-MARK-DONE
+                   PERFORM 200-MARK-STEP-DONE
+               WHEN CYCL-FUNC-CHECK
+                   PERFORM 100-CHECK-SHOULD-RUN
+           END-EVALUATE
+
+           GOBACK.
+
+      *    a missing checkpoint file means no cycle has completed any
+      *    step yet, so every step runs -- not an error condition
+       100-CHECK-SHOULD-RUN.
+           PERFORM 400-READ-CHECKPOINT
+
+           MOVE ZERO TO WS-LAST-DONE-POS WS-CALLER-POS
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 6
+               IF WS-CYCLE-STEP(WS-SUB) = WS-LAST-DONE-STEP
+                   MOVE WS-SUB TO WS-LAST-DONE-POS
+               END-IF
+               IF WS-CYCLE-STEP(WS-SUB) = CYCL-STEP-NAME
+                   MOVE WS-SUB TO WS-CALLER-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-CALLER-POS > WS-LAST-DONE-POS
+               SET CYCL-RUN-STEP TO TRUE
+           ELSE
+               SET CYCL-SKIP-STEP TO TRUE
+           END-IF.
+
+      *    rewrites the single-record checkpoint with the step that
+      *    just completed -- LINE SEQUENTIAL has no REWRITE, so the
+      *    whole file is replaced each time instead of updated in
+      *    place
+       200-MARK-STEP-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CYCL-STEP-NAME TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    called only by CYCLRST, the standalone utility an operator
+      *    runs ahead of kicking off a fresh TEST1-TEST6 cycle -- TEST1
+      *    itself must never be the one to RESET, since TEST1 is also
+      *    the entry point used to restart the cycle after a failed
+      *    step and a RESET there would wipe whatever TEST2-TEST6
+      *    already completed before the failure
+       300-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       400-READ-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-DONE-STEP
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-LAST-DONE-STEP
+                   AT END
+                       MOVE SPACES TO WS-LAST-DONE-STEP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       END PROGRAM BATCHCKP.
