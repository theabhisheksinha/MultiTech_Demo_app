@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST7.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMP-RPT-FILE ASSIGN TO "COMPRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMP-RPT-FILE.
+       01  COMP-RPT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE authors
+           END-EXEC
+
+       01 DISP-CODE             PIC ----9.
+           COPY MYRFPARM.
+
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+       01 WS-FIRST-ROW-SW       PIC X VALUE 'Y'.
+           88 WS-FIRST-ROW          VALUE 'Y'.
+
+       01 WS-PRV-STATE          PIC X(2).
+       01 WS-PRV-COUNTRY        PIC X(30).
+       01 WS-GRP-PAYRATE-TOTAL  PIC S9(9)V99 VALUE ZERO.
+       01 WS-GRP-COM-TOTAL      PIC S9(7)V99 VALUE ZERO.
+       01 WS-GRAND-PAYRATE-TOTAL PIC S9(9)V99 VALUE ZERO.
+       01 WS-GRAND-COM-TOTAL     PIC S9(7)V99 VALUE ZERO.
+
+       01 DISP-GRP-PAYRATE      PIC $$,$$$,$$9.99.
+       01 DISP-GRP-COM          PIC $,$$$,$$9.99.
+
+       01 COMP-RPT-HEADING1     PIC X(80)
+           VALUE 'Payrate/Commission Summary by State and Country'.
+       01 COMP-RPT-HEADING2.
+           05 FILLER                PIC X(2)  VALUE 'ST'.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE 'COUNTRY'.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(14) VALUE 'TOTAL PAYRATE'.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(11) VALUE 'TOTAL COM'.
+           05 FILLER                PIC X(15) VALUE SPACES.
+
+       01 COMP-RPT-LINE.
+           05 RPT-STATE             PIC X(2).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RPT-COUNTRY           PIC X(30).
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RPT-PAYRATE-TOTAL     PIC $$,$$$,$$9.99.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 RPT-COM-TOTAL         PIC $,$$$,$$9.99.
+           05 FILLER                PIC X(8)  VALUE SPACES.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MOVE 'TEST7' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT COMP-RPT-FILE
+           MOVE COMP-RPT-HEADING1 TO COMP-RPT-RECORD
+           WRITE COMP-RPT-RECORD
+           MOVE COMP-RPT-HEADING2 TO COMP-RPT-RECORD
+           WRITE COMP-RPT-RECORD
+
+      *    driven off of a STATE/COUNTRY-ordered cursor so the control
+      *    break below can total each STATE/COUNTRY group as the rows
+      *    come off the cursor instead of summing in a second pass
+           EXEC SQL
+               DECLARE COMPCURSOR CURSOR FOR
+               SELECT STATE, COUNTRY, PAYRATE, COM
+                  FROM authors
+                  ORDER BY STATE, COUNTRY
+           END-EXEC
+
+           EXEC SQL
+               OPEN COMPCURSOR
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open COMPCURSOR ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           EXEC SQL
+               FETCH COMPCURSOR INTO :STATE, :COUNTRY, :PAYRATE, :COM
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               IF WS-FIRST-ROW
+                   MOVE STATE   TO WS-PRV-STATE
+                   MOVE COUNTRY TO WS-PRV-COUNTRY
+                   MOVE 'N' TO WS-FIRST-ROW-SW
+               END-IF
+
+               IF STATE NOT = WS-PRV-STATE
+                  OR COUNTRY NOT = WS-PRV-COUNTRY
+                   PERFORM 200-WRITE-GROUP-TOTAL
+                   MOVE STATE   TO WS-PRV-STATE
+                   MOVE COUNTRY TO WS-PRV-COUNTRY
+                   MOVE ZERO TO WS-GRP-PAYRATE-TOTAL
+                   MOVE ZERO TO WS-GRP-COM-TOTAL
+               END-IF
+
+               ADD PAYRATE TO WS-GRP-PAYRATE-TOTAL
+               ADD COM     TO WS-GRP-COM-TOTAL
+               ADD PAYRATE TO WS-GRAND-PAYRATE-TOTAL
+               ADD COM     TO WS-GRAND-COM-TOTAL
+
+               EXEC SQL
+                   FETCH COMPCURSOR INTO
+                      :STATE, :COUNTRY, :PAYRATE, :COM
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-PERFORM
+
+      *    flush the last group's total -- the break test above only
+      *    fires when a new group starts, so the final group never gets
+      *    written inside the loop
+           IF NOT WS-FIRST-ROW
+               PERFORM 200-WRITE-GROUP-TOTAL
+           END-IF
+
+           PERFORM 300-WRITE-GRAND-TOTAL
+
+           EXEC SQL
+               CLOSE COMPCURSOR
+           END-EXEC
+
+           CLOSE COMP-RPT-FILE
+           .
+       100-EXIT.
+      *    flag a bad fetch anywhere in the run instead of always
+      *    exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       200-WRITE-GROUP-TOTAL.
+           MOVE SPACES              TO COMP-RPT-LINE
+           MOVE WS-PRV-STATE        TO RPT-STATE
+           MOVE WS-PRV-COUNTRY      TO RPT-COUNTRY
+           MOVE WS-GRP-PAYRATE-TOTAL TO DISP-GRP-PAYRATE
+           MOVE WS-GRP-COM-TOTAL     TO DISP-GRP-COM
+           MOVE DISP-GRP-PAYRATE    TO RPT-PAYRATE-TOTAL
+           MOVE DISP-GRP-COM        TO RPT-COM-TOTAL
+           MOVE COMP-RPT-LINE       TO COMP-RPT-RECORD
+           WRITE COMP-RPT-RECORD.
+
+       300-WRITE-GRAND-TOTAL.
+           MOVE SPACES              TO COMP-RPT-RECORD
+           WRITE COMP-RPT-RECORD
+           MOVE SPACES              TO COMP-RPT-LINE
+           MOVE '**'                TO RPT-STATE
+           MOVE 'GRAND TOTAL'       TO RPT-COUNTRY
+           MOVE WS-GRAND-PAYRATE-TOTAL TO DISP-GRP-PAYRATE
+           MOVE WS-GRAND-COM-TOTAL     TO DISP-GRP-COM
+           MOVE DISP-GRP-PAYRATE    TO RPT-PAYRATE-TOTAL
+           MOVE DISP-GRP-COM        TO RPT-COM-TOTAL
+           MOVE COMP-RPT-LINE       TO COMP-RPT-RECORD
+           WRITE COMP-RPT-RECORD.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
