@@ -7,8 +7,18 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT MIGR-LOG-FILE ASSIGN TO "MIGRLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INDEX-RPT-FILE ASSIGN TO "NAMEDXRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  MIGR-LOG-FILE.
+       01  MIGR-LOG-RECORD      PIC X(80).
+
+       FD  INDEX-RPT-FILE.
+       01  INDEX-RPT-RECORD     PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 MGR                  PIC X(7).
@@ -17,6 +27,85 @@
        01 DISP-HOURS           PIC ZZ,ZZ9.
        01 DISP-CODE            PIC ----9.
        01 ANSS                 PIC X.
+           COPY MYRFPARM.
+           COPY AUDITPARM.
+
+      *    before-image capture for the audit trail -- read ahead of
+      *    the UPDATE/DELETE so AUDITLOG gets the value being
+      *    replaced or removed, not just the SQLCODE/rows-affected
+      *    count the console already showed
+       01 WS-OLD-CITY          PIC X(20).
+       01 WS-OLD-AU-ID         PIC X(11).
+
+      *    full-row capture ahead of the delete so AUTHARCH can copy
+      *    the author into authors_archive before the row is gone
+       01 WS-OLD-AU-LNAME      PIC X(40).
+       01 WS-OLD-AU-FNAME      PIC X(20).
+       01 WS-OLD-PHONE         PIC X(12).
+       01 WS-OLD-ADDRESS       PIC X(40).
+       01 WS-OLD-STATE         PIC X(2).
+       01 WS-OLD-COUNTRY       PIC X(30).
+       01 WS-OLD-POSTALCODE    PIC X(10).
+           COPY ARCHPARM.
+           COPY RIPARM.
+
+      *    run-summary roll-up -- TEST3 used to just DISPLAY each
+      *    SQLERRD(3) count and move on with nothing retained
+       01 WS-STMT-COUNT        PIC S9(5) COMP VALUE ZERO.
+       01 WS-ROWS-INSERTED     PIC S9(9) COMP VALUE ZERO.
+       01 WS-ROWS-UPDATED      PIC S9(9) COMP VALUE ZERO.
+       01 WS-ROWS-DELETED      PIC S9(9) COMP VALUE ZERO.
+           COPY SUMMPARM.
+           COPY CYCLPARM.
+
+       01 WS-DDL-STEP-NAME     PIC X(30).
+       01 WS-MIGRATION-SW      PIC X VALUE 'Y'.
+           88 WS-MIGRATION-OK      VALUE 'Y'.
+           88 WS-MIGRATION-FAILED  VALUE 'N'.
+       01 WS-TARGET-AU-ID      PIC X(11) VALUE '11'.
+       01 WS-EXPECTED-ROWS     PIC S9(4) COMP VALUE 1.
+       01 MIGR-LOG-LINE.
+           05 MLG-STEP             PIC X(30).
+           05 FILLER               PIC X  VALUE SPACE.
+           05 MLG-SQLCODE          PIC ----9.
+           05 FILLER               PIC X  VALUE SPACE.
+           05 MLG-STATUS           PIC X(20).
+           05 FILLER               PIC X(18) VALUE SPACES.
+
+      *    index-usage reporting around the NAMEDX create/drop cycle --
+      *    runs the same AU_LNAME lookup TEST1/TEST2/TEST6 all do, once
+      *    with the index not yet built and once with it in place, so
+      *    NAMEDXRPT.DAT gives something concrete to judge whether the
+      *    index is worth keeping permanently instead of dropping it at
+      *    the end of every migration run
+       01 WS-PROBE-AU-LNAME    PIC X(40) VALUE 'McGruff'.
+       01 WS-PROBE-COUNT       PIC S9(9) COMP.
+      *    laid out the same way MYRF2's WS-CURRENT-DATE-TIME is, so a
+      *    plain MOVE FUNCTION CURRENT-DATE lines the HH/MI/SS fields
+      *    up correctly
+       01 WS-PROBE-START-TIME.
+           05 FILLER                PIC 9(8).
+           05 WS-PST-HOUR          PIC 99.
+           05 WS-PST-MINUTE        PIC 99.
+           05 WS-PST-SECOND        PIC 99.
+           05 FILLER                PIC X(9).
+       01 WS-PROBE-END-TIME.
+           05 FILLER                PIC 9(8).
+           05 WS-PET-HOUR          PIC 99.
+           05 WS-PET-MINUTE        PIC 99.
+           05 WS-PET-SECOND        PIC 99.
+           05 FILLER                PIC X(9).
+       01 WS-PROBE-ELAPSED-SECS PIC S9(7) COMP.
+       01 WS-PROBE-LABEL        PIC X(20).
+
+       01 INDEX-RPT-LINE.
+           05 IRPT-LABEL            PIC X(20).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 IRPT-ELAPSED-SECS     PIC ----9.
+           05 FILLER                PIC X(9)  VALUE ' SECONDS '.
+           05 IRPT-ROWS-FOUND       PIC ----9.
+           05 FILLER                PIC X(4)  VALUE ' ROW'.
+           05 FILLER                PIC X(32) VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -25,22 +114,51 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST3'  
+      *    TEST3 is step 3 of the TEST1-TEST6 batch cycle -- skip it
+      *    if a checkpoint shows the cycle already got past it
+           MOVE 'TEST3' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
            END-CALL
-           
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST3 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST3' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *    controlled schema migration - every DDL/DML step below is
+      *    logged to MIGRLOG.DAT, and the first bad SQLCODE stops the
+      *    job and rolls back instead of plowing ahead through a
+      *    half-applied schema change
+           OPEN OUTPUT MIGR-LOG-FILE
+           OPEN OUTPUT INDEX-RPT-FILE
+
       *     create a table
 
+           MOVE 'CREATE TABLE PLANE' TO WS-DDL-STEP-NAME
            EXEC SQL
                CREATE TABLE PLANE
              ( PLANENAME CHAR (20),
                 PLANETYPE CHAR (8))
            END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'CREATE TABLE' DISP-CODE
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       * insert a data into specified table
 
+           MOVE 'INSERT INTO authors' TO WS-DDL-STEP-NAME
            EXEC SQL
               INSERT INTO authors
                (AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,STATE,
@@ -50,78 +168,330 @@
                 "2345 Copeland Dr", "Byzantine",
                 "IL","FRANCE","91160")
            END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'insert ' DISP-CODE
+           PERFORM 900-LOG-MIGRATION-STEP
+           ADD 1          TO WS-STMT-COUNT
+           ADD SQLERRD(3) TO WS-ROWS-INSERTED
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       *   alter a table
 
+           MOVE 'ALTER TABLE authors ADD' TO WS-DDL-STEP-NAME
            EXEC SQL
                ALTER TABLE  authors
                ADD MAGE CHAR 3,WORKYEAR CHAR 3
            END-EXEC
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'alter ' DISP-CODE
+      *   permanent soft-delete columns -- TEST6's closing paragraph
+      *   marks an author inactive through these instead of physically
+      *   deleting the row, so these stay in place (unlike MAGE and
+      *   WORKYEAR above, which are dropped again later in this run)
+           MOVE 'ALTER TABLE authors ADD STATUS' TO WS-DDL-STEP-NAME
+           EXEC SQL
+               ALTER TABLE authors
+               ADD AU_STATUS CHAR 1,AU_TERM_DATE CHAR 8
+           END-EXEC
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
+
+      *   measure the AU_LNAME lookup before the index exists, so
+      *   there's a baseline to compare the post-index timing against
+           MOVE 'BEFORE NAMEDX' TO WS-PROBE-LABEL
+           PERFORM 920-PROBE-AU-LNAME-LOOKUP
 
       *   create an index on a table
 
+           MOVE 'CREATE INDEX NAMEDX' TO WS-DDL-STEP-NAME
            EXEC SQL
               CREATE INDEX NAMEDX ON authors (AU_LNAME)
            END-EXEC
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'create index ' DISP-CODE
+      *   same lookup again with the index now in place -- run while
+      *   NAMEDX is still live, before the DROP INDEX step below tears
+      *   it back down
+           MOVE 'AFTER NAMEDX' TO WS-PROBE-LABEL
+           PERFORM 920-PROBE-AU-LNAME-LOOKUP
+
+      *    keyed on AU_ID rather than AU_FNAME so this only ever
+      *    touches the one author it's meant to correct, and the
+      *    rows-affected count is checked against the expected single
+      *    row before the change is considered successful
+           MOVE 'UPDATE authors CITY' TO WS-DDL-STEP-NAME
+           EXEC SQL
+               SELECT CITY INTO :WS-OLD-CITY
+                  FROM authors
+                  WHERE AU_ID = :WS-TARGET-AU-ID
+           END-EXEC
+
+      *    a failed before-image lookup must not let a stale/blank
+      *    WS-OLD-CITY flow into the audit record while the UPDATE
+      *    still proceeds
+           IF SQLCODE < ZERO
+               SET WS-MIGRATION-FAILED TO TRUE
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'CITY before-image lookup failed, SQLCODE='
+                       DISP-CODE
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
            EXEC SQL
                UPDATE authors
                    SET CITY = "Takoma Pk"
-                   WHERE AU_FNAME ="John"
+                   WHERE AU_ID = :WS-TARGET-AU-ID
            END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY ' update ' DISP-CODE.
+           PERFORM 900-LOG-MIGRATION-STEP
            DISPLAY 'Number of rows updated:  ' SQLERRD(3)
+           ADD 1          TO WS-STMT-COUNT
+           ADD SQLERRD(3) TO WS-ROWS-UPDATED
+           IF NOT WS-MIGRATION-FAILED
+               AND SQLERRD(3) NOT = WS-EXPECTED-ROWS
+               DISPLAY 'Expected ' WS-EXPECTED-ROWS
+                       ' row(s) updated for AU_ID ' WS-TARGET-AU-ID
+                       ', got ' SQLERRD(3)
+               SET WS-MIGRATION-FAILED TO TRUE
+           END-IF
+
+           MOVE 'TEST3'    TO AUDIT-CALLER-ID
+           MOVE 'UPDATE'   TO AUDIT-OPERATION
+           MOVE WS-TARGET-AU-ID TO AUDIT-AU-ID
+           MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+           MOVE SPACES     TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+           STRING 'CITY=' WS-OLD-CITY
+               DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+           STRING 'CITY=Takoma Pk'
+               DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+           CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+           END-CALL
+
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       *    delete data
 
+           MOVE 'DELETE FROM authors' TO WS-DDL-STEP-NAME
+           EXEC SQL
+               SELECT AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                      STATE,COUNTRY,POSTALCODE
+                  INTO :WS-OLD-AU-ID,:WS-OLD-AU-LNAME,:WS-OLD-AU-FNAME,
+                       :WS-OLD-PHONE,:WS-OLD-ADDRESS,:WS-OLD-CITY,
+                       :WS-OLD-STATE,:WS-OLD-COUNTRY,:WS-OLD-POSTALCODE
+                  FROM authors
+                  WHERE AU_LNAME = "McGruff"
+           END-EXEC
+
+      *    TEST1's own McGruff/Jerry insert (AU_ID "11") can make this
+      *    a multi-row match, which fails the SELECT -- abort the
+      *    migration rather than feed AUTHARCH/AUTHRI a stale or
+      *    blank AU_ID
+           IF SQLCODE < ZERO
+               SET WS-MIGRATION-FAILED TO TRUE
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'McGruff row lookup failed, SQLCODE=' DISP-CODE
+               GO TO 800-MIGRATION-ABORT
+           END-IF
+
+      *    archive the row before it's deleted, so historical
+      *    royalty/title reporting (TEST4's join) doesn't lose this
+      *    author just because the active row is later removed
+           MOVE 'TEST3'          TO ARCH-CALLER-ID
+           MOVE WS-OLD-AU-ID     TO ARCH-AU-ID
+           MOVE WS-OLD-AU-LNAME  TO ARCH-AU-LNAME
+           MOVE WS-OLD-AU-FNAME  TO ARCH-AU-FNAME
+           MOVE WS-OLD-PHONE     TO ARCH-PHONE
+           MOVE WS-OLD-ADDRESS   TO ARCH-ADDRESS
+           MOVE WS-OLD-CITY      TO ARCH-CITY
+           MOVE WS-OLD-STATE     TO ARCH-STATE
+           MOVE WS-OLD-COUNTRY   TO ARCH-COUNTRY
+           MOVE WS-OLD-POSTALCODE TO ARCH-POSTALCODE
+           CALL 'AUTHARCH' USING ARCH-PARM-AREA
+           END-CALL
+           IF ARCH-RC-FAILED
+               DISPLAY 'Author archive failed for AU_ID ' WS-OLD-AU-ID
+               SET WS-MIGRATION-FAILED TO TRUE
+           END-IF
+
+      *    cascade titleauthor rows for this author before the delete
+      *    so they don't end up orphaned -- TEST4's join otherwise
+      *    quietly skips a title assignment left pointing at a
+      *    deleted author
+           MOVE 'TEST3'      TO RI-CALLER-ID
+           MOVE WS-OLD-AU-ID TO RI-AU-ID
+           CALL 'AUTHRI' USING RI-PARM-AREA
+           END-CALL
+           IF RI-RC-FAILED
+               DISPLAY 'Titleauthor cascade failed for AU_ID '
+                       WS-OLD-AU-ID
+               SET WS-MIGRATION-FAILED TO TRUE
+           ELSE
+               DISPLAY 'Titleauthor rows cascaded: ' RI-ROWS-CASCADED
+           END-IF
+
            EXEC SQL
               DELETE FROM authors
                WHERE AU_LNAME = "McGruff"
            END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY ' delete ' DISP-CODE
+           PERFORM 900-LOG-MIGRATION-STEP
            DISPLAY 'Number of rows deleted:  ' SQLERRD(3)
+           ADD 1          TO WS-STMT-COUNT
+           ADD SQLERRD(3) TO WS-ROWS-DELETED
+
+           MOVE 'TEST3'    TO AUDIT-CALLER-ID
+           MOVE 'DELETE'   TO AUDIT-OPERATION
+           MOVE WS-OLD-AU-ID TO AUDIT-AU-ID
+           MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+           MOVE SPACES     TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+           STRING 'AU_LNAME=McGruff'
+               DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+           STRING 'ROW DELETED'
+               DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+           CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+           END-CALL
+
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       *    drop the index
 
+           MOVE 'DROP INDEX NAMEDX' TO WS-DDL-STEP-NAME
            EXEC SQL
               DROP INDEX NAMEDX
            END-EXEC
-
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'drop index ' DISP-CODE
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       *    alter table delete field
 
+           MOVE 'ALTER TABLE authors DELETE' TO WS-DDL-STEP-NAME
            EXEC SQL
               ALTER TABLE authors DELETE MAGE,WORKYEAR
            END-EXEC
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY ' alter table delete field ' DISP-CODE
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
       *    drop a table
 
+           MOVE 'DROP TABLE PLANE' TO WS-DDL-STEP-NAME
            EXEC SQL
               DROP TABLE PLANE
            END-EXEC
+           PERFORM 900-LOG-MIGRATION-STEP
+           IF WS-MIGRATION-FAILED
+               GO TO 800-MIGRATION-ABORT
+           END-IF
 
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'drop table ' DISP-CODE
+           CLOSE MIGR-LOG-FILE
+           CLOSE INDEX-RPT-FILE
            .
        100-EXIT.
+      *    belt-and-braces - every failing step already routes through
+      *    800-MIGRATION-ABORT, but check the final migration status
+      *    here too so a non-zero RETURN-CODE is guaranteed no matter
+      *    how 100-EXIT is reached
+           IF WS-MIGRATION-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+      *        only checkpoint a clean run -- a failed migration step
+      *        must stay the cycle's restart point
+               MOVE 'TEST3' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
+           PERFORM 950-WRITE-RUN-SUMMARY
            STOP RUN.
 
+       800-MIGRATION-ABORT.
+           DISPLAY 'Migration aborted at step: ' WS-DDL-STEP-NAME
+                   ', SQLCODE=' DISP-CODE
+           EXEC SQL
+               ROLLBACK WORK
+           END-EXEC
+           CLOSE MIGR-LOG-FILE
+           CLOSE INDEX-RPT-FILE
+           MOVE 16 TO RETURN-CODE
+           PERFORM 950-WRITE-RUN-SUMMARY
+           STOP RUN.
+
+       950-WRITE-RUN-SUMMARY.
+      *    written from both 100-EXIT and 800-MIGRATION-ABORT so the
+      *    summary captures a run's results even when migration fails
+      *    partway through
+           MOVE 'TEST3'            TO SUMM-CALLER-ID
+           MOVE WS-STMT-COUNT      TO SUMM-STMT-COUNT
+           MOVE WS-ROWS-INSERTED   TO SUMM-ROWS-INSERTED
+           MOVE WS-ROWS-UPDATED    TO SUMM-ROWS-UPDATED
+           MOVE WS-ROWS-DELETED    TO SUMM-ROWS-DELETED
+           MOVE SQLCODE            TO SUMM-FINAL-SQLCODE
+           CALL 'RUNSUMM' USING SUMM-PARM-AREA
+           END-CALL
+           .
+
+       900-LOG-MIGRATION-STEP.
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY WS-DDL-STEP-NAME ' ' DISP-CODE
+           MOVE SPACES TO MIGR-LOG-LINE
+           MOVE WS-DDL-STEP-NAME TO MLG-STEP
+           MOVE SQLCODE TO MLG-SQLCODE
+      *    WS-MIGRATION-SW is a one-way latch like every other run-
+      *    status switch in this codebase -- a clean SQLCODE here must
+      *    not paper over WS-MIGRATION-FAILED already being set by an
+      *    earlier AUTHARCH/AUTHRI failure this step didn't cause
+           IF SQLCODE < 0
+               MOVE 'FAILED' TO MLG-STATUS
+               SET WS-MIGRATION-FAILED TO TRUE
+           ELSE
+               MOVE 'OK' TO MLG-STATUS
+           END-IF
+           MOVE MIGR-LOG-LINE TO MIGR-LOG-RECORD
+           WRITE MIGR-LOG-RECORD.
+
+      *    timed AU_LNAME lookup, representative of what TEST1's
+      *    300-LOOKUP-AUTHORS-BY-NAME, TEST2's author listing and
+      *    TEST6's display loop all filter on -- writes one line to
+      *    NAMEDXRPT.DAT per call, labeled by WS-PROBE-LABEL
+       920-PROBE-AU-LNAME-LOOKUP.
+           MOVE FUNCTION CURRENT-DATE TO WS-PROBE-START-TIME
+
+           EXEC SQL
+               SELECT COUNT(*)
+                  INTO :WS-PROBE-COUNT
+                  FROM authors
+                  WHERE AU_LNAME = :WS-PROBE-AU-LNAME
+           END-EXEC
+
+           MOVE FUNCTION CURRENT-DATE TO WS-PROBE-END-TIME
+
+           COMPUTE WS-PROBE-ELAPSED-SECS =
+               ((WS-PET-HOUR * 3600) + (WS-PET-MINUTE * 60)
+                   + WS-PET-SECOND)
+               - ((WS-PST-HOUR * 3600) + (WS-PST-MINUTE * 60)
+                   + WS-PST-SECOND)
+
+           MOVE SPACES              TO INDEX-RPT-LINE
+           MOVE WS-PROBE-LABEL      TO IRPT-LABEL
+           MOVE WS-PROBE-ELAPSED-SECS TO IRPT-ELAPSED-SECS
+           MOVE WS-PROBE-COUNT      TO IRPT-ROWS-FOUND
+           MOVE INDEX-RPT-LINE      TO INDEX-RPT-RECORD
+           WRITE INDEX-RPT-RECORD
+           DISPLAY 'AU_LNAME probe ' WS-PROBE-LABEL
+                   ' elapsed=' WS-PROBE-ELAPSED-SECS.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
