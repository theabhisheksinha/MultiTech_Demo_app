@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CYCLRST.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CYCLPARM.
+
+       PROCEDURE DIVISION.
+      *    standalone utility an operator runs ahead of a fresh
+      *    TEST1-TEST6 cycle -- TEST1 can't safely do this reset
+      *    itself, since TEST1 is also the entry point used to
+      *    restart the cycle after a failed step, and a RESET there
+      *    would wipe the checkpoint record of whatever TEST2-TEST6
+      *    already completed before the failure.  Run this only when
+      *    starting a genuinely new cycle, never as part of a restart.
+       100-MAIN.
+           SET CYCL-FUNC-RESET TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
+           END-CALL
+           DISPLAY 'Batch cycle checkpoint reset -- TEST1-TEST6 will '
+                   'run in full on the next cycle'
+           STOP RUN.
+       END PROGRAM CYCLRST.
