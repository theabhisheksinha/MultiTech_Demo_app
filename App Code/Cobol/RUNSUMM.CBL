@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNSUMM.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-SUMMARY-FILE.
+       01  RUN-SUMMARY-RECORD      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+      *    run-summary written at each caller's 100-EXIT -- TEST0,
+      *    TEST3, and TEST6 used to just DISPLAY each SQLERRD(3) count
+      *    to the console and move on, with nothing retained once the
+      *    job's output scrolled past
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YEAR         PIC 9(4).
+           05  WS-CDT-MONTH        PIC 99.
+           05  WS-CDT-DAY          PIC 99.
+           05  WS-CDT-HOUR         PIC 99.
+           05  WS-CDT-MINUTE       PIC 99.
+           05  WS-CDT-SECOND       PIC 99.
+           05  FILLER              PIC X(9).
+
+       01  WS-SUMMARY-LINE.
+           05  SUM-CALLER              PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-DATE.
+               10  SUM-YEAR            PIC 9(4).
+               10  FILLER              PIC X VALUE '-'.
+               10  SUM-MONTH           PIC 99.
+               10  FILLER              PIC X VALUE '-'.
+               10  SUM-DAY             PIC 99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-TIME.
+               10  SUM-HOUR            PIC 99.
+               10  FILLER              PIC X VALUE ':'.
+               10  SUM-MINUTE          PIC 99.
+               10  FILLER              PIC X VALUE ':'.
+               10  SUM-SECOND          PIC 99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-STMT-COUNT          PIC ----9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-ROWS-INSERTED       PIC ----9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-ROWS-UPDATED        PIC ----9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-ROWS-DELETED        PIC ----9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  SUM-FINAL-SQLCODE       PIC ----9.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY SUMMPARM.
+
+       PROCEDURE DIVISION USING SUMM-PARM-AREA.
+       100-WRITE-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES                TO WS-SUMMARY-LINE
+           MOVE SUMM-CALLER-ID        TO SUM-CALLER
+           MOVE WS-CDT-YEAR           TO SUM-YEAR
+           MOVE WS-CDT-MONTH          TO SUM-MONTH
+           MOVE WS-CDT-DAY            TO SUM-DAY
+           MOVE WS-CDT-HOUR           TO SUM-HOUR
+           MOVE WS-CDT-MINUTE         TO SUM-MINUTE
+           MOVE WS-CDT-SECOND         TO SUM-SECOND
+           MOVE SUMM-STMT-COUNT       TO SUM-STMT-COUNT
+           MOVE SUMM-ROWS-INSERTED    TO SUM-ROWS-INSERTED
+           MOVE SUMM-ROWS-UPDATED     TO SUM-ROWS-UPDATED
+           MOVE SUMM-ROWS-DELETED     TO SUM-ROWS-DELETED
+           MOVE SUMM-FINAL-SQLCODE    TO SUM-FINAL-SQLCODE
+
+           OPEN EXTEND RUN-SUMMARY-FILE
+           MOVE WS-SUMMARY-LINE TO RUN-SUMMARY-RECORD
+           WRITE RUN-SUMMARY-RECORD
+           CLOSE RUN-SUMMARY-FILE
+
+           SET SUMM-RC-OK TO TRUE
+           GOBACK.
+       END PROGRAM RUNSUMM.
