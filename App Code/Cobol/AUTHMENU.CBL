@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHMENU.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE authors
+           END-EXEC
+
+       01 DISP-COM             PIC Z.99.
+       01 DISP-CODE            PIC ----9.
+       01 FAKE-CHAR            PIC X.
+       01 COM-NULL-IND         PIC S9(4) COMP.
+           COPY MYRFPARM.
+           COPY AVALPARM.
+           COPY AUDITPARM.
+           COPY RATEPARM.
+
+      *    before-image capture for the audit trail -- read ahead of
+      *    the UPDATE so AUDITLOG gets the value being replaced, not
+      *    just the SQLCODE/rows-affected count already displayed
+       01 WS-OLD-CITY           PIC X(20).
+       01 WS-OLD-AU-STATUS      PIC X.
+       01 WS-OLD-STATUS-IND     PIC S9(4) COMP.
+
+      *    single transaction/menu front end over the author
+      *    maintenance functions an operator used to run as three
+      *    separate standalone jobs (TEST1 lookup, TEST5 add, TEST6
+      *    update/deactivate) -- same AUTHVAL edits and the same
+      *    AU_ID-keyed update/deactivate TEST6 uses, just dispatched
+      *    from one menu loop instead of three program launches
+       01 WS-MENU-CHOICE        PIC X.
+       01 WS-DONE-SW            PIC X VALUE 'N'.
+           88 WS-DONE               VALUE 'Y'.
+       01 WS-SUB-CHOICE         PIC X.
+       01 WS-TERM-DATE          PIC X(8).
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MOVE 'AUTHMENU' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-DONE
+               PERFORM 150-DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1'
+                       PERFORM 200-LOOKUP-AUTHOR
+                   WHEN '2'
+                       PERFORM 300-ADD-AUTHOR
+                   WHEN '3'
+                       PERFORM 400-UPDATE-DELETE-AUTHOR
+                   WHEN '0'
+                       SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'Invalid choice, please try again'
+               END-EVALUATE
+           END-PERFORM
+           .
+       100-EXIT.
+      *    flag a bad SQLCODE anywhere in the session instead of
+      *    always exiting RC=0 -- a validation reject from AUTHVAL
+      *    alone is not a SQL failure and does not trip this
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       150-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'Author Maintenance Menu'
+           DISPLAY '  1. Look up an author'
+           DISPLAY '  2. Add a new author'
+           DISPLAY '  3. Update or deactivate an author'
+           DISPLAY '  0. Exit'
+           DISPLAY 'Enter choice: '.
+
+      *    keyed on AU_ID, same as TEST8's reconciliation lookup --
+      *    AU_LNAME/AU_FNAME are not unique so a name search here
+      *    could return the wrong author
+       200-LOOKUP-AUTHOR.
+           DISPLAY 'Enter AU_ID to look up: '
+           ACCEPT AU-ID
+
+           EXEC SQL
+               SELECT AU_LNAME, AU_FNAME, PHONE, ADDRESS, CITY,
+                      STATE, COUNTRY, POSTALCODE, PAYRATE, COM
+                  INTO :AU-LNAME, :AU-FNAME, :PHONE, :ADDRESS, :CITY,
+                       :STATE, :COUNTRY, :POSTALCODE, :PAYRATE,
+                       :COM:COM-NULL-IND
+                  FROM authors
+                  WHERE AU_ID = :AU-ID
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'lookup ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           IF SQLCODE = 100
+               DISPLAY 'No author found for AU_ID: ' AU-ID
+           ELSE
+               IF SQLCODE = ZERO
+                   MOVE COUNTRY  TO RATE-COUNTRY
+                   MOVE PAYRATE  TO RATE-PAYRATE
+                   CALL 'RATEFMT' USING RATE-PARM-AREA
+                   END-CALL
+                   DISPLAY 'last name  ' AU-LNAME
+                   DISPLAY 'first name ' AU-FNAME
+                   DISPLAY 'phone      ' PHONE
+                   DISPLAY 'street     ' ADDRESS
+                   DISPLAY 'city       ' CITY
+                   DISPLAY 'state      ' STATE
+                   DISPLAY 'country    ' COUNTRY
+                   DISPLAY 'postalcode ' POSTALCODE
+                   DISPLAY 'payrate    ' RATE-DISPLAY
+                   IF COM-NULL-IND < 0
+                       DISPLAY 'commission is null'
+                   ELSE
+                       MOVE COM TO DISP-COM
+                       DISPLAY 'commission ' DISP-COM
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    same AUTHVAL edit TEST1 and TEST5 run before an insert, so
+      *    a row added from the menu can't sneak past the checks a
+      *    batch load would have caught
+       300-ADD-AUTHOR.
+           DISPLAY 'Enter AU_ID: '
+           ACCEPT AU-ID
+           DISPLAY 'Enter last name: '
+           ACCEPT AU-LNAME
+           DISPLAY 'Enter first name: '
+           ACCEPT AU-FNAME
+           DISPLAY 'Enter phone: '
+           ACCEPT PHONE
+           DISPLAY 'Enter street address: '
+           ACCEPT ADDRESS
+           DISPLAY 'Enter city: '
+           ACCEPT CITY
+           DISPLAY 'Enter state: '
+           ACCEPT STATE
+           DISPLAY 'Enter country: '
+           ACCEPT COUNTRY
+           DISPLAY 'Enter postal code: '
+           ACCEPT POSTALCODE
+
+           MOVE 'I'               TO AVAL-MODE
+           MOVE AU-ID              TO AVAL-AU-ID
+           MOVE AU-LNAME           TO AVAL-AU-LNAME
+           MOVE AU-FNAME           TO AVAL-AU-FNAME
+           MOVE ADDRESS            TO AVAL-ADDRESS
+           MOVE STATE              TO AVAL-STATE
+           MOVE COUNTRY            TO AVAL-COUNTRY
+           MOVE POSTALCODE         TO AVAL-POSTALCODE
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
+
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               EXEC SQL
+                  INSERT INTO authors
+                   (AU_ID,AU_LNAME,AU_FNAME,PHONE,ADDRESS,CITY,
+                    STATE,COUNTRY,POSTALCODE)
+                  VALUES
+                   (:AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,
+                    :CITY,:STATE,:COUNTRY,:POSTALCODE)
+               END-EXEC
+
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'insert ' DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-IF.
+
+      *    update or deactivate, same AU_ID-keyed logic TEST6's
+      *    UPDATE-LOOP uses -- deactivate is a soft-delete (AU_STATUS
+      *    / AU_TERM_DATE) rather than a physical DELETE, since a
+      *    hard delete here would orphan this author's rows in
+      *    titleauthor
+       400-UPDATE-DELETE-AUTHOR.
+           DISPLAY 'Update city (U) or deactivate author (D)? '
+           ACCEPT WS-SUB-CHOICE
+
+           EVALUATE WS-SUB-CHOICE
+               WHEN 'U' WHEN 'u'
+                   PERFORM 410-UPDATE-CITY
+               WHEN 'D' WHEN 'd'
+                   PERFORM 420-DEACTIVATE-AUTHOR
+               WHEN OTHER
+                   DISPLAY 'Invalid choice, please try again'
+           END-EVALUATE.
+
+       410-UPDATE-CITY.
+           DISPLAY 'Enter AU_ID for record to update: '
+           ACCEPT AU-ID
+           DISPLAY 'Enter new value for city: '
+           ACCEPT CITY
+
+           MOVE 'U'      TO AVAL-MODE
+           MOVE AU-ID    TO AVAL-AU-ID
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
+
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               EXEC SQL
+                   SELECT CITY INTO :WS-OLD-CITY
+                      FROM authors
+                      WHERE AU_ID = :AU-ID
+               END-EXEC
+               PERFORM 900-CHECK-SQLCODE
+
+      *        a failed before-image lookup must not let a stale/
+      *        blank WS-OLD-CITY flow into the audit record while the
+      *        UPDATE still proceeds
+               IF SQLCODE < ZERO
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'CITY before-image lookup failed, SQLCODE='
+                           DISP-CODE ', skipping update'
+               ELSE
+                   EXEC SQL
+                          UPDATE authors
+                       SET CITY = :CITY
+                          WHERE AU_ID = :AU-ID
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'update ' DISP-CODE
+                   PERFORM 900-CHECK-SQLCODE
+                   DISPLAY 'number of records updated: ' SQLERRD(3)
+
+                   MOVE 'AUTHMENU' TO AUDIT-CALLER-ID
+                   MOVE 'UPDATE'   TO AUDIT-OPERATION
+                   MOVE AU-ID      TO AUDIT-AU-ID
+                   MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+                   MOVE SPACES     TO AUDIT-BEFORE-IMAGE
+                                      AUDIT-AFTER-IMAGE
+                   STRING 'CITY=' WS-OLD-CITY
+                       DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                   STRING 'CITY=' CITY
+                       DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                   CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                   END-CALL
+               END-IF
+           END-IF.
+
+       420-DEACTIVATE-AUTHOR.
+           DISPLAY 'Enter AU_ID you want to deactivate: '
+           ACCEPT AU-ID
+
+           MOVE 'U'      TO AVAL-MODE
+           MOVE AU-ID    TO AVAL-AU-ID
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL
+
+           IF AVAL-RC-FAILED
+               DISPLAY 'Author validation failed: ' AVAL-REASON
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TERM-DATE
+
+               EXEC SQL
+                   SELECT AU_STATUS INTO
+                          :WS-OLD-AU-STATUS:WS-OLD-STATUS-IND
+                      FROM authors
+                      WHERE AU_ID = :AU-ID
+               END-EXEC
+               PERFORM 900-CHECK-SQLCODE
+
+      *        a failed before-image lookup must not let a stale/
+      *        blank WS-OLD-AU-STATUS flow into the audit record
+      *        while the UPDATE still proceeds
+               IF SQLCODE < ZERO
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'AU_STATUS before-image lookup failed, '
+                           'SQLCODE=' DISP-CODE ', skipping update'
+               ELSE
+                   IF WS-OLD-STATUS-IND < 0
+                       MOVE SPACE TO WS-OLD-AU-STATUS
+                   END-IF
+
+                   EXEC SQL
+                      UPDATE authors
+                         SET AU_STATUS = 'I',
+                             AU_TERM_DATE = :WS-TERM-DATE
+                         WHERE AU_ID = :AU-ID
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'deactivate ' DISP-CODE
+                   PERFORM 900-CHECK-SQLCODE
+                   DISPLAY 'number of records deactivated: ' SQLERRD(3)
+
+                   MOVE 'AUTHMENU' TO AUDIT-CALLER-ID
+                   MOVE 'DELETE'   TO AUDIT-OPERATION
+                   MOVE AU-ID      TO AUDIT-AU-ID
+                   MOVE SQLERRD(3) TO AUDIT-ROWS-AFFECTED
+                   MOVE SPACES     TO AUDIT-BEFORE-IMAGE
+                                      AUDIT-AFTER-IMAGE
+                   STRING 'STATUS=' WS-OLD-AU-STATUS
+                       DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                   STRING 'STATUS=I TERM=' WS-TERM-DATE
+                       DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                   CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                   END-CALL
+               END-IF
+           END-IF.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the session can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
