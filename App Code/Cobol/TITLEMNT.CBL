@@ -0,0 +1,285 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TITLEMNT.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    titleauthor has no EXEC SQL INCLUDE copybook of its own
+      *    (TEST4's join never needed one) so the host variables for
+      *    it are declared here the same way TEST4 declares TITLE_ID/
+      *    TITLE-NAME/TITLE-PRICE for titles
+       01 WS-TA-AU-ID          PIC X(11).
+       01 WS-TA-TITLE-ID       PIC S9(4) COMP.
+       01 WS-TA-AU-ORD         PIC S9(4) COMP.
+       01 WS-TA-ROYALTYPER     PIC S9(4) COMP.
+       01 WS-AU-EXISTS-CT      PIC S9(9) COMP.
+       01 WS-TITLE-EXISTS-CT   PIC S9(9) COMP.
+
+      *    before-image capture for the audit trail -- read ahead of
+      *    the UPDATE/DELETE so AUDITLOG gets the row being replaced,
+      *    not just the SQLCODE/rows-affected count already displayed
+       01 WS-OLD-AU-ORD        PIC S9(4) COMP.
+       01 WS-OLD-ROYALTYPER    PIC S9(4) COMP.
+       01 WS-OLD-ORD-IND       PIC S9(4) COMP.
+       01 WS-OLD-ROYPER-IND    PIC S9(4) COMP.
+
+      *    display-usage copies of the COMP fields above -- STRING
+      *    requires a DISPLAY (or NATIONAL) item, it can't take a
+      *    COMP field directly
+       01 WS-DISP-TITLE-ID     PIC ----9.
+       01 WS-DISP-AU-ORD       PIC ----9.
+       01 WS-DISP-ROYALTYPER   PIC ----9.
+
+       01 DISP-CODE            PIC ----9.
+           COPY MYRFPARM.
+           COPY AUDITPARM.
+
+      *    single menu front end over INSERT/UPDATE/DELETE against
+      *    titleauthor -- TEST4 only ever reads this table through its
+      *    join cursor, so a new book/royalty-split assignment used to
+      *    have to go straight into the database outside the
+      *    application
+       01 WS-MENU-CHOICE       PIC X.
+       01 WS-DONE-SW           PIC X VALUE 'N'.
+           88 WS-DONE              VALUE 'Y'.
+       01 WS-RUN-STATUS-SW     PIC X VALUE 'N'.
+           88 WS-RUN-FAILED        VALUE 'Y'.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MOVE 'TITLEMNT' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-DONE
+               PERFORM 150-DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN '1'
+                       PERFORM 200-ADD-TITLEAUTHOR
+                   WHEN '2'
+                       PERFORM 300-UPDATE-TITLEAUTHOR
+                   WHEN '3'
+                       PERFORM 400-DELETE-TITLEAUTHOR
+                   WHEN '0'
+                       SET WS-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'Invalid choice, please try again'
+               END-EVALUATE
+           END-PERFORM
+           .
+       100-EXIT.
+      *    flag a bad SQLCODE anywhere in the session instead of
+      *    always exiting RC=0 -- a validation reject alone is not a
+      *    SQL failure and does not trip this
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       150-DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'Title-Author Maintenance Menu'
+           DISPLAY '  1. Add a title-author assignment'
+           DISPLAY '  2. Update a royalty split'
+           DISPLAY '  3. Remove a title-author assignment'
+           DISPLAY '  0. Exit'
+           DISPLAY 'Enter choice: '.
+
+      *    reject the insert rather than leave an orphaned row behind
+      *    -- a titleauthor row with no matching authors/titles row is
+      *    exactly the kind of unchecked insert this request exists
+      *    to prevent
+       200-ADD-TITLEAUTHOR.
+           DISPLAY 'Enter AU_ID: '
+           ACCEPT WS-TA-AU-ID
+           DISPLAY 'Enter TITLE_ID: '
+           ACCEPT WS-TA-TITLE-ID
+           DISPLAY 'Enter author order (AU_ORD): '
+           ACCEPT WS-TA-AU-ORD
+           DISPLAY 'Enter royalty percentage: '
+           ACCEPT WS-TA-ROYALTYPER
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-AU-EXISTS-CT
+                  FROM authors
+                  WHERE AU_ID = :WS-TA-AU-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-TITLE-EXISTS-CT
+                  FROM titles
+                  WHERE TITLE_ID = :WS-TA-TITLE-ID
+           END-EXEC
+
+           IF WS-AU-EXISTS-CT = ZERO
+               DISPLAY 'No author found for AU_ID: ' WS-TA-AU-ID
+           ELSE
+               IF WS-TITLE-EXISTS-CT = ZERO
+                   DISPLAY 'No title found for TITLE_ID: '
+                           WS-TA-TITLE-ID
+               ELSE
+                   EXEC SQL
+                       INSERT INTO titleauthor
+                        (AU_ID,TITLE_ID,AU_ORD,ROYALTYPER)
+                       VALUES
+                        (:WS-TA-AU-ID,:WS-TA-TITLE-ID,:WS-TA-AU-ORD,
+                         :WS-TA-ROYALTYPER)
+                   END-EXEC
+
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'insert ' DISP-CODE
+                   PERFORM 900-CHECK-SQLCODE
+
+                   MOVE 'TITLEMNT'  TO AUDIT-CALLER-ID
+                   MOVE 'INSERT'    TO AUDIT-OPERATION
+                   MOVE WS-TA-AU-ID TO AUDIT-AU-ID
+                   MOVE SQLERRD(3)  TO AUDIT-ROWS-AFFECTED
+                   MOVE SPACES TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+                   MOVE WS-TA-TITLE-ID   TO WS-DISP-TITLE-ID
+                   MOVE WS-TA-AU-ORD     TO WS-DISP-AU-ORD
+                   MOVE WS-TA-ROYALTYPER TO WS-DISP-ROYALTYPER
+                   STRING 'NONE'
+                       DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+                   STRING 'TITLE_ID=' WS-DISP-TITLE-ID
+                          ' AU_ORD=' WS-DISP-AU-ORD
+                          ' ROYALTYPER=' WS-DISP-ROYALTYPER
+                       DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+                   CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+                   END-CALL
+               END-IF
+           END-IF.
+
+      *    keyed on the AU_ID/TITLE_ID pair, the natural key for this
+      *    table -- the same pairing TEST4's join cursor matches rows
+      *    on
+       300-UPDATE-TITLEAUTHOR.
+           DISPLAY 'Enter AU_ID: '
+           ACCEPT WS-TA-AU-ID
+           DISPLAY 'Enter TITLE_ID: '
+           ACCEPT WS-TA-TITLE-ID
+           DISPLAY 'Enter new royalty percentage: '
+           ACCEPT WS-TA-ROYALTYPER
+
+           EXEC SQL
+               SELECT ROYALTYPER
+                  INTO :WS-OLD-ROYALTYPER:WS-OLD-ROYPER-IND
+                  FROM titleauthor
+                  WHERE AU_ID = :WS-TA-AU-ID
+                    AND TITLE_ID = :WS-TA-TITLE-ID
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'No title-author assignment found for AU_ID: '
+                       WS-TA-AU-ID ' TITLE_ID: ' WS-TA-TITLE-ID
+           ELSE
+               IF WS-OLD-ROYPER-IND < 0
+                   MOVE ZERO TO WS-OLD-ROYALTYPER
+               END-IF
+
+               EXEC SQL
+                   UPDATE titleauthor
+                      SET ROYALTYPER = :WS-TA-ROYALTYPER
+                      WHERE AU_ID = :WS-TA-AU-ID
+                        AND TITLE_ID = :WS-TA-TITLE-ID
+               END-EXEC
+
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'update ' DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+               DISPLAY 'number of records updated: ' SQLERRD(3)
+
+               MOVE 'TITLEMNT'  TO AUDIT-CALLER-ID
+               MOVE 'UPDATE'    TO AUDIT-OPERATION
+               MOVE WS-TA-AU-ID TO AUDIT-AU-ID
+               MOVE SQLERRD(3)  TO AUDIT-ROWS-AFFECTED
+               MOVE SPACES      TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+               MOVE WS-OLD-ROYALTYPER TO WS-DISP-ROYALTYPER
+               STRING 'ROYALTYPER=' WS-DISP-ROYALTYPER
+                   DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+               MOVE WS-TA-ROYALTYPER TO WS-DISP-ROYALTYPER
+               STRING 'ROYALTYPER=' WS-DISP-ROYALTYPER
+                   DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+               CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+               END-CALL
+           END-IF.
+
+       400-DELETE-TITLEAUTHOR.
+           DISPLAY 'Enter AU_ID: '
+           ACCEPT WS-TA-AU-ID
+           DISPLAY 'Enter TITLE_ID: '
+           ACCEPT WS-TA-TITLE-ID
+
+           EXEC SQL
+               SELECT AU_ORD, ROYALTYPER
+                  INTO :WS-OLD-AU-ORD:WS-OLD-ORD-IND,
+                       :WS-OLD-ROYALTYPER:WS-OLD-ROYPER-IND
+                  FROM titleauthor
+                  WHERE AU_ID = :WS-TA-AU-ID
+                    AND TITLE_ID = :WS-TA-TITLE-ID
+           END-EXEC
+
+           IF SQLCODE = 100
+               DISPLAY 'No title-author assignment found for AU_ID: '
+                       WS-TA-AU-ID ' TITLE_ID: ' WS-TA-TITLE-ID
+           ELSE
+               IF WS-OLD-ORD-IND < 0
+                   MOVE ZERO TO WS-OLD-AU-ORD
+               END-IF
+               IF WS-OLD-ROYPER-IND < 0
+                   MOVE ZERO TO WS-OLD-ROYALTYPER
+               END-IF
+
+               EXEC SQL
+                   DELETE FROM titleauthor
+                      WHERE AU_ID = :WS-TA-AU-ID
+                        AND TITLE_ID = :WS-TA-TITLE-ID
+               END-EXEC
+
+               MOVE SQLCODE TO DISP-CODE
+               DISPLAY 'delete ' DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+               DISPLAY 'number of records deleted: ' SQLERRD(3)
+
+               MOVE 'TITLEMNT'  TO AUDIT-CALLER-ID
+               MOVE 'DELETE'    TO AUDIT-OPERATION
+               MOVE WS-TA-AU-ID TO AUDIT-AU-ID
+               MOVE SQLERRD(3)  TO AUDIT-ROWS-AFFECTED
+               MOVE SPACES      TO AUDIT-BEFORE-IMAGE AUDIT-AFTER-IMAGE
+               MOVE WS-TA-TITLE-ID   TO WS-DISP-TITLE-ID
+               MOVE WS-OLD-AU-ORD    TO WS-DISP-AU-ORD
+               MOVE WS-OLD-ROYALTYPER TO WS-DISP-ROYALTYPER
+               STRING 'TITLE_ID=' WS-DISP-TITLE-ID
+                      ' AU_ORD=' WS-DISP-AU-ORD
+                      ' ROYALTYPER=' WS-DISP-ROYALTYPER
+                   DELIMITED BY SIZE INTO AUDIT-BEFORE-IMAGE
+               STRING 'ROW DELETED'
+                   DELIMITED BY SIZE INTO AUDIT-AFTER-IMAGE
+               CALL 'AUDITLOG' USING AUDIT-PARM-AREA
+               END-CALL
+           END-IF.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the session can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
