@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST9.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTHOR-CRM-FILE ASSIGN TO "AUTHCRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTHOR-CRM-FILE.
+       01  AUTHOR-CRM-RECORD       PIC X(185).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE authors
+           END-EXEC
+
+       01 DISP-CODE             PIC ----9.
+           COPY MYRFPARM.
+
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+
+      *    mailing/CRM feed extract - a straight, unattended spool of
+      *    every author to a fixed-width sequential file so nothing
+      *    downstream has to drive TEST2/TEST6's cursor interactively
+      *    to get at PHONE/ADDRESS/CITY/STATE/COUNTRY/POSTALCODE
+       01 WS-EXTRACT-CT         PIC 9(6) COMP VALUE ZERO.
+       01 DISP-EXTRACT-CT       PIC ZZZ,ZZ9.
+
+       01 AUTHOR-CRM-LINE.
+           05 CRM-AU-ID             PIC X(11).
+           05 CRM-AU-LNAME          PIC X(40).
+           05 CRM-AU-FNAME          PIC X(20).
+           05 CRM-PHONE             PIC X(12).
+           05 CRM-ADDRESS           PIC X(40).
+           05 CRM-CITY              PIC X(20).
+           05 CRM-STATE             PIC X(2).
+           05 CRM-COUNTRY           PIC X(30).
+           05 CRM-POSTALCODE        PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC
+
+       PROCEDURE DIVISION.
+
+       100-MAIN.
+           MOVE 'TEST9' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
+           END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+      *    ordered by AU_ID so every run of the feed lists authors in
+      *    the same stable order
+           EXEC SQL
+               DECLARE CRMCURSOR CURSOR FOR
+               SELECT AU_ID, AU_LNAME, AU_FNAME, PHONE, ADDRESS,
+                      CITY, STATE, COUNTRY, POSTALCODE
+                  FROM authors
+                  ORDER BY AU_ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN CRMCURSOR
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open CRMCURSOR ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           OPEN OUTPUT AUTHOR-CRM-FILE
+
+           EXEC SQL
+               FETCH CRMCURSOR INTO
+                  :AU-ID, :AU-LNAME, :AU-FNAME, :PHONE, :ADDRESS,
+                  :CITY, :STATE, :COUNTRY, :POSTALCODE
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               ADD 1 TO WS-EXTRACT-CT
+               MOVE SPACES        TO AUTHOR-CRM-LINE
+               MOVE AU-ID          TO CRM-AU-ID
+               MOVE AU-LNAME       TO CRM-AU-LNAME
+               MOVE AU-FNAME       TO CRM-AU-FNAME
+               MOVE PHONE          TO CRM-PHONE
+               MOVE ADDRESS        TO CRM-ADDRESS
+               MOVE CITY           TO CRM-CITY
+               MOVE STATE          TO CRM-STATE
+               MOVE COUNTRY        TO CRM-COUNTRY
+               MOVE POSTALCODE     TO CRM-POSTALCODE
+               MOVE AUTHOR-CRM-LINE TO AUTHOR-CRM-RECORD
+               WRITE AUTHOR-CRM-RECORD
+
+               EXEC SQL
+                   FETCH CRMCURSOR INTO
+                      :AU-ID, :AU-LNAME, :AU-FNAME, :PHONE, :ADDRESS,
+                      :CITY, :STATE, :COUNTRY, :POSTALCODE
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-PERFORM
+
+           CLOSE AUTHOR-CRM-FILE
+
+           EXEC SQL
+               CLOSE CRMCURSOR
+           END-EXEC
+
+           MOVE WS-EXTRACT-CT TO DISP-EXTRACT-CT
+           DISPLAY 'CRM extract - authors written: ' DISP-EXTRACT-CT
+           .
+       100-EXIT.
+      *    flag a bad fetch anywhere in the run instead of always
+      *    exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
+      * Copyright (C) 1996-1999 MERANT International Ltd.
+      * All rights reserved.
