@@ -7,8 +7,34 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AUTHOR-XN-FILE ASSIGN TO "AUTHXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUTHOR-SUSPENSE-FILE ASSIGN TO "AUTHSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "AUTHCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  AUTHOR-XN-FILE.
+       01  AUTHOR-XN-RECORD.
+           05 XN-AU-ID              PIC X(11).
+           05 XN-AU-LNAME           PIC X(40).
+           05 XN-AU-FNAME           PIC X(20).
+           05 XN-PHONE              PIC X(12).
+           05 XN-ADDRESS            PIC X(40).
+           05 XN-CITY               PIC X(20).
+           05 XN-STATE              PIC X(2).
+           05 XN-COUNTRY            PIC X(30).
+           05 XN-POSTALCODE         PIC X(10).
+           05 XN-PAYRATE            PIC 9(7)V99.
+
+       FD  AUTHOR-SUSPENSE-FILE.
+       01  AUTHOR-SUSPENSE-RECORD   PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(11).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -20,6 +46,42 @@
        01 DISP-CODE            PIC ----9.
        01 FAKE-CHAR            PIC X.
        01 ANSS                 PIC X.
+           COPY MYRFPARM.
+           COPY CYCLPARM.
+           COPY AVALPARM.
+
+       01 WS-XN-EOF-SW          PIC X VALUE 'N'.
+           88 WS-XN-EOF             VALUE 'Y'.
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+       01 WS-XN-READ-CT         PIC 9(6) COMP VALUE ZERO.
+       01 WS-XN-INSERT-CT       PIC 9(6) COMP VALUE ZERO.
+       01 WS-XN-REJECT-CT       PIC 9(6) COMP VALUE ZERO.
+       01 DISP-XN-CT            PIC ZZZ,ZZ9.
+
+      *    checkpoint/restart - AUTHCKPT.DAT holds the AU_ID of the last
+      *    row successfully inserted, written every WS-CKPT-INTERVAL
+      *    rows so a rerun after an abend can skip past rows already
+      *    committed instead of re-loading the whole transaction file
+      *    and risking a duplicate-key rejection
+       01 WS-CKPT-FILE-STATUS   PIC XX.
+       01 WS-CKPT-AU-ID         PIC X(11) VALUE SPACES.
+       01 WS-RESTART-SW         PIC X VALUE 'N'.
+           88 WS-RESTART-MODE       VALUE 'Y'.
+       01 WS-SKIP-SW            PIC X VALUE 'N'.
+           88 WS-SKIP-ROWS           VALUE 'Y'.
+           88 WS-NOT-SKIPPING        VALUE 'N'.
+       01 WS-CKPT-INTERVAL      PIC 9(4) COMP VALUE 10.
+       01 WS-CKPT-COUNTER       PIC 9(4) COMP VALUE ZERO.
+       01 WS-SKIP-CT            PIC 9(6) COMP VALUE ZERO.
+
+       01 AUTHOR-SUSPENSE-LINE.
+           05 SUSP-AU-ID            PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 SUSP-AU-LNAME         PIC X(40).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 SUSP-REASON           PIC X(40).
+           05 FILLER                PIC X(7)  VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -28,40 +90,213 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST5'  
+      *    TEST5 is step 5 of the TEST1-TEST6 batch cycle -- skip it
+      *    if a checkpoint shows the cycle already got past it
+           MOVE 'TEST5' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
+           END-CALL
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST5 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST5' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
            END-CALL
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
       *    prepare insert
 
            EXEC SQL PREPARE authors-INSERT FROM
               'INSERT INTO authors
       -       '   VALUES (?,?,?,?,?,?,?,?,?,?)'
            END-EXEC
-       
+
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'prepare' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
 
-           MOVE 99         TO AU_ID
-           MOVE 'JOHN'     TO AU_LNAME
-           MOVE 'THAO'     TO AU_FNAME
-           MOVE 'HYTALLSI' TO CITY
-           MOVE 'HAMILTON' TO ADDRESS
-           MOVE '89'       TO STATE
-           MOVE '12345'    TO POSTALCODE
-           
-           DISPLAY 'payrate' PAYRATE
-      *    execute insert
-
-           EXEC SQL
-                EXECUTE authors-INSERT USING
-                :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,:ADDRESS,:CITY,
-                :STATE,:COUNTRY,:POSTALCODE
-           END-EXEC
-           
-           MOVE SQLCODE TO DISP-CODE
-           DISPLAY 'execute' DISP-CODE
+      *    batch-load every new-author row on the transaction file,
+      *    executing the prepared insert once per record instead of
+      *    a single hardcoded row
+           PERFORM 300-LOAD-AUTHORS
            .
        100-EXIT.
+      *    flag a bad prepare/execute anywhere in the run instead of
+      *    always exiting RC=0 -- a rejected row alone (caught by
+      *    AUTHVAL) is not a SQL failure and does not trip this
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+      *        a clean run has nothing left to restart from -- clear
+      *        AUTHCKPT.DAT so the next run doesn't inherit this run's
+      *        last AU_ID and skip 100% of a new transaction file
+               PERFORM 600-CLEAR-CHECKPOINT
+               MOVE 'TEST5' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
            STOP RUN.
 
+       300-LOAD-AUTHORS.
+           PERFORM 350-READ-CHECKPOINT
+
+           OPEN INPUT AUTHOR-XN-FILE
+           OPEN OUTPUT AUTHOR-SUSPENSE-FILE
+
+           PERFORM UNTIL WS-XN-EOF
+               READ AUTHOR-XN-FILE
+                   AT END
+                       SET WS-XN-EOF TO TRUE
+               END-READ
+
+               IF NOT WS-XN-EOF
+                   ADD 1 TO WS-XN-READ-CT
+
+                   IF WS-RESTART-MODE AND WS-SKIP-ROWS
+                       ADD 1 TO WS-SKIP-CT
+                       DISPLAY 'skipping already-loaded author '
+                               XN-AU-ID
+                       IF XN-AU-ID = WS-CKPT-AU-ID
+                           SET WS-NOT-SKIPPING TO TRUE
+                       END-IF
+                   ELSE
+                       PERFORM 400-EDIT-AUTHOR-XN
+
+                       IF AVAL-RC-OK
+                           MOVE XN-AU-ID       TO AU-ID
+                           MOVE XN-AU-LNAME    TO AU-LNAME
+                           MOVE XN-AU-FNAME    TO AU-FNAME
+                           MOVE XN-PHONE       TO PHONE
+                           MOVE XN-ADDRESS     TO ADDRESS
+                           MOVE XN-CITY        TO CITY
+                           MOVE XN-STATE       TO STATE
+                           MOVE XN-COUNTRY     TO COUNTRY
+                           MOVE XN-POSTALCODE  TO POSTALCODE
+                           MOVE XN-PAYRATE     TO PAYRATE
+
+                           EXEC SQL
+                                EXECUTE authors-INSERT USING
+                                :AU-ID,:AU-LNAME,:AU-FNAME,:PHONE,
+                                :ADDRESS,:CITY,:STATE,:COUNTRY,
+                                :POSTALCODE,:PAYRATE
+                           END-EXEC
+
+                           MOVE SQLCODE TO DISP-CODE
+                           DISPLAY 'execute for ' XN-AU-ID ' -> '
+                                   DISP-CODE
+                           PERFORM 900-CHECK-SQLCODE
+
+                           IF SQLCODE = ZERO
+                               ADD 1 TO WS-XN-INSERT-CT
+                               MOVE XN-AU-ID TO WS-CKPT-AU-ID
+                               ADD 1 TO WS-CKPT-COUNTER
+                               IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                                   PERFORM 500-WRITE-CHECKPOINT
+                                   MOVE ZERO TO WS-CKPT-COUNTER
+                               END-IF
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-XN-REJECT-CT
+                           DISPLAY 'rejected ' XN-AU-ID ' -> '
+                                   AVAL-REASON
+                           MOVE XN-AU-ID    TO SUSP-AU-ID
+                           MOVE XN-AU-LNAME TO SUSP-AU-LNAME
+                           MOVE AVAL-REASON TO SUSP-REASON
+                           MOVE AUTHOR-SUSPENSE-LINE
+                                TO AUTHOR-SUSPENSE-RECORD
+                           WRITE AUTHOR-SUSPENSE-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE AUTHOR-XN-FILE
+           CLOSE AUTHOR-SUSPENSE-FILE
+
+      *    final checkpoint write covers whatever's left over in the
+      *    last partial interval
+           PERFORM 500-WRITE-CHECKPOINT
+
+      *    control-total trailer for balancing records read against
+      *    rows actually inserted
+           MOVE WS-XN-READ-CT   TO DISP-XN-CT
+           DISPLAY 'Author load - records read:    ' DISP-XN-CT
+           MOVE WS-SKIP-CT      TO DISP-XN-CT
+           DISPLAY 'Author load - rows skipped (restart): ' DISP-XN-CT
+           MOVE WS-XN-INSERT-CT TO DISP-XN-CT
+           DISPLAY 'Author load - rows inserted:   ' DISP-XN-CT
+           MOVE WS-XN-REJECT-CT TO DISP-XN-CT
+           DISPLAY 'Author load - rows rejected:   ' DISP-XN-CT.
+
+      *    pulls the last-committed AU_ID from a prior abended run, if
+      *    any, and puts the load into skip mode until that AU_ID is
+      *    seen again on the transaction file
+       350-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-CKPT-AU-ID
+                   AT END
+                       MOVE SPACES TO WS-CKPT-AU-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-CKPT-AU-ID NOT = SPACES
+                   SET WS-RESTART-MODE TO TRUE
+                   SET WS-SKIP-ROWS TO TRUE
+                   DISPLAY 'Restarting after AU_ID ' WS-CKPT-AU-ID
+               END-IF
+           END-IF.
+
+      *    overwrites the checkpoint file with the AU_ID of the row
+      *    just committed -- a plain rewrite rather than an append
+      *    keeps the file to the one record restart actually needs
+       500-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CKPT-AU-ID TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    blanks the checkpoint once a full load completes with no
+      *    failure -- leaving a stale entry here is only correct when
+      *    this run abended, since that's the one case a later restart
+      *    still needs it
+       600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *    edit every required field before the insert is allowed to
+      *    run -- a blank POSTALCODE, missing name, non-numeric AU_ID
+      *    or bad STATE code routes the row to the suspense file
+      *    instead of hitting the table. The checks themselves live
+      *    in AUTHVAL so TEST1 and TEST6 apply the same rules.
+       400-EDIT-AUTHOR-XN.
+           MOVE 'I'            TO AVAL-MODE
+           MOVE XN-AU-ID       TO AVAL-AU-ID
+           MOVE XN-AU-LNAME    TO AVAL-AU-LNAME
+           MOVE XN-AU-FNAME    TO AVAL-AU-FNAME
+           MOVE XN-ADDRESS     TO AVAL-ADDRESS
+           MOVE XN-STATE       TO AVAL-STATE
+           MOVE XN-COUNTRY     TO AVAL-COUNTRY
+           MOVE XN-POSTALCODE  TO AVAL-POSTALCODE
+
+           CALL 'AUTHVAL' USING AVAL-PARM-AREA
+           END-CALL.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
