@@ -7,8 +7,13 @@
        OBJECT-COMPUTER. IBM-AT.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT NO-TITLES-RPT-FILE ASSIGN TO "NOTITLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  NO-TITLES-RPT-FILE.
+       01  NO-TITLES-RPT-RECORD    PIC X(60).
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
@@ -16,11 +21,26 @@
            END-EXEC
 
        01 TITLE_ID             PIC S9(4) COMP.
+       01 TITLE-NAME            PIC X(80).
+       01 TITLE-PRICE           PIC S9(7)V99.
        01 DISP-RATE            PIC $$$,$$$,$$9.99.
        01 DISP-HOURS           PIC ZZ,ZZ9.
        01 DISP-CODE            PIC ----9.
+       01 DISP-PRICE            PIC $$$,$$9.99.
        01 FAKE-CHAR            PIC X.
        01 ANSS                 PIC X.
+           COPY MYRFPARM.
+           COPY CYCLPARM.
+
+       01 WS-NT-AU-ID           PIC X(11).
+       01 WS-NT-AU-LNAME        PIC X(40).
+       01 WS-RUN-STATUS-SW      PIC X VALUE 'N'.
+           88 WS-RUN-FAILED         VALUE 'Y'.
+       01 NO-TITLES-RPT-LINE.
+           05 NT-AU-ID              PIC X(11).
+           05 FILLER                PIC X  VALUE SPACE.
+           05 NT-AU-LNAME           PIC X(40).
+           05 FILLER                PIC X(8) VALUE SPACES.
 
            EXEC SQL
                INCLUDE SQLCA
@@ -29,49 +49,78 @@
        PROCEDURE DIVISION.
 
        100-MAIN.
-           CALL 'MYRF' USING 'TEST4'  
+      *    TEST4 is step 4 of the TEST1-TEST6 batch cycle -- skip it
+      *    if a checkpoint shows the cycle already got past it
+           MOVE 'TEST4' TO CYCL-STEP-NAME
+           SET CYCL-FUNC-CHECK TO TRUE
+           CALL 'BATCHCKP' USING CYCL-PARM-AREA
+           END-CALL
+           IF CYCL-SKIP-STEP
+               DISPLAY 'TEST4 already completed per checkpoint, '
+                       'skipping'
+               STOP RUN
+           END-IF
+
+           MOVE 'TEST4' TO MYRF-CALLER-ID
+           CALL 'MYRF2' USING MYRF-PARM-AREA
            END-CALL
-           
-           DISPLAY ' This program tests joining tables '
+           IF NOT MYRF-RC-OK
+               DISPLAY 'MYRF pre-processing failed, RC='
+                       MYRF-RETURN-CODE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           DISPLAY ' Author-Title cross-reference report '
 
-      *    declare cursor for select
+      *    declare cursor for select - joined through to titles so
+      *    this is a real author/title/price report, not just a raw
+      *    TITLE_ID printed under the author
 
            EXEC SQL
              DECLARE AUTHORSTBL CURSOR for
-             SELECT A.AU_LNAME ,T.TITLE_ID
-                    FROM authors A,titleauthor T
+             SELECT A.AU_LNAME, T.TITLE_ID, TI.TITLE_NAME, TI.PRICE
+                    FROM authors A, titleauthor T, titles TI
                     WHERE A.AU_ID = T.AU_ID
+                      AND T.TITLE_ID = TI.TITLE_ID
            END-EXEC
 
       *    open datadase for your cursor
 
            EXEC SQL
-             OPEN AUTHORSBL
+             OPEN AUTHORSTBL
            END-EXEC
 
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'open ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
 
       *    fetch a data
 
            EXEC SQL
-             FETCH AUTHORSTBL INTO :AU_LNAME, :TITLE_ID
+             FETCH AUTHORSTBL INTO
+                :AU_LNAME, :TITLE_ID, :TITLE-NAME, :TITLE-PRICE
            END-EXEC
 
            MOVE SQLCODE TO DISP-CODE
            DISPLAY 'fetch ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
 
            PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
 
       *    display a data
 
+              MOVE TITLE-PRICE TO DISP-PRICE
               DISPLAY 'last name  ' AU_LNAME
-              DISPLAY 'manager '    TITLE_ID
+              DISPLAY 'title      ' TITLE-NAME
+              DISPLAY 'price      ' DISP-PRICE
               EXEC SQL
-                FETCH authors INTO :AU_LNAME ,:TITLE_ID
+                FETCH AUTHORSTBL INTO
+                   :AU_LNAME, :TITLE_ID, :TITLE-NAME, :TITLE-PRICE
               END-EXEC
               MOVE SQLCODE TO DISP-CODE
               DISPLAY 'fetch ' DISP-CODE
+              PERFORM 900-CHECK-SQLCODE
 
            END-PERFORM
 
@@ -85,9 +134,78 @@
               CLOSE AUTHORSTBL
            END-EXEC
 
+      *    companion exception report - an author with no row in
+      *    titleauthor never shows up in the join above, so this
+      *    flags every AU_ID that was onboarded but never got a
+      *    title/royalty split set up
+           PERFORM 200-NO-TITLES-REPORT
            .
        100-EXIT.
+      *    flag a bad fetch anywhere in the run instead of always
+      *    exiting RC=0
+           IF WS-RUN-FAILED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 'TEST4' TO CYCL-STEP-NAME
+               SET CYCL-FUNC-MARK-DONE TO TRUE
+               CALL 'BATCHCKP' USING CYCL-PARM-AREA
+               END-CALL
+           END-IF
            STOP RUN.
 
+       200-NO-TITLES-REPORT.
+           OPEN OUTPUT NO-TITLES-RPT-FILE
+
+           EXEC SQL
+               DECLARE NOTITLECURSOR CURSOR FOR
+               SELECT A.AU_ID, A.AU_LNAME
+                  FROM authors A
+                  WHERE NOT EXISTS
+                     (SELECT 1 FROM titleauthor T
+                         WHERE T.AU_ID = A.AU_ID)
+           END-EXEC
+
+           EXEC SQL
+               OPEN NOTITLECURSOR
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           DISPLAY 'open NOTITLECURSOR ' DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           EXEC SQL
+               FETCH NOTITLECURSOR INTO :WS-NT-AU-ID, :WS-NT-AU-LNAME
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM 900-CHECK-SQLCODE
+
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
+               MOVE SPACES           TO NO-TITLES-RPT-LINE
+               MOVE WS-NT-AU-ID      TO NT-AU-ID
+               MOVE WS-NT-AU-LNAME   TO NT-AU-LNAME
+               MOVE NO-TITLES-RPT-LINE TO NO-TITLES-RPT-RECORD
+               WRITE NO-TITLES-RPT-RECORD
+
+               EXEC SQL
+                   FETCH NOTITLECURSOR INTO
+                      :WS-NT-AU-ID, :WS-NT-AU-LNAME
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+               PERFORM 900-CHECK-SQLCODE
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE NOTITLECURSOR
+           END-EXEC
+
+           CLOSE NO-TITLES-RPT-FILE.
+
+      *    latches the run-failed switch so a transient success later
+      *    in the job can't paper over an earlier bad SQLCODE
+       900-CHECK-SQLCODE.
+           IF SQLCODE < 0
+               SET WS-RUN-FAILED TO TRUE
+           END-IF.
+
       * Copyright (C) 1996-1999 MERANT International Ltd.
       * All rights reserved.
