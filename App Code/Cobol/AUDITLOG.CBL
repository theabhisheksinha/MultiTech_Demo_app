@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUTHAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(175).
+
+       WORKING-STORAGE SECTION.
+      *    before/after audit trail for every UPDATE/DELETE against
+      *    authors -- TEST0, TEST3, TEST6 and AUTHMENU used to only
+      *    DISPLAY the SQLCODE/SQLERRD(3) rows-affected count, which
+      *    isn't retained anywhere once the console scrolls past it
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YEAR         PIC 9(4).
+           05  WS-CDT-MONTH        PIC 99.
+           05  WS-CDT-DAY          PIC 99.
+           05  WS-CDT-HOUR         PIC 99.
+           05  WS-CDT-MINUTE       PIC 99.
+           05  WS-CDT-SECOND       PIC 99.
+           05  FILLER              PIC X(9).
+
+       01  WS-AUDIT-LINE.
+           05  AUD-CALLER              PIC X(8).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-DATE.
+               10  AUD-YEAR            PIC 9(4).
+               10  FILLER              PIC X VALUE '-'.
+               10  AUD-MONTH           PIC 99.
+               10  FILLER              PIC X VALUE '-'.
+               10  AUD-DAY             PIC 99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-TIME.
+               10  AUD-HOUR            PIC 99.
+               10  FILLER              PIC X VALUE ':'.
+               10  AUD-MINUTE          PIC 99.
+               10  FILLER              PIC X VALUE ':'.
+               10  AUD-SECOND          PIC 99.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-OPERATION           PIC X(6).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-AU-ID               PIC X(11).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-ROWS-AFFECTED       PIC ----9.
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-BEFORE-IMAGE        PIC X(60).
+           05  FILLER                  PIC X VALUE SPACE.
+           05  AUD-AFTER-IMAGE         PIC X(60).
+
+       LINKAGE SECTION.
+           COPY AUDITPARM.
+
+       PROCEDURE DIVISION USING AUDIT-PARM-AREA.
+       100-LOG-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES              TO WS-AUDIT-LINE
+           MOVE AUDIT-CALLER-ID     TO AUD-CALLER
+           MOVE WS-CDT-YEAR         TO AUD-YEAR
+           MOVE WS-CDT-MONTH        TO AUD-MONTH
+           MOVE WS-CDT-DAY          TO AUD-DAY
+           MOVE WS-CDT-HOUR         TO AUD-HOUR
+           MOVE WS-CDT-MINUTE       TO AUD-MINUTE
+           MOVE WS-CDT-SECOND       TO AUD-SECOND
+           MOVE AUDIT-OPERATION     TO AUD-OPERATION
+           MOVE AUDIT-AU-ID         TO AUD-AU-ID
+           MOVE AUDIT-ROWS-AFFECTED TO AUD-ROWS-AFFECTED
+           MOVE AUDIT-BEFORE-IMAGE  TO AUD-BEFORE-IMAGE
+           MOVE AUDIT-AFTER-IMAGE   TO AUD-AFTER-IMAGE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+
+           SET AUDIT-RC-OK TO TRUE
+           GOBACK.
+       END PROGRAM AUDITLOG.
