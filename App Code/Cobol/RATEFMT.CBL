@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEFMT.
+       AUTHOR. MR. HU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AT.
+       OBJECT-COMPUTER. IBM-AT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    ISO currency codes instead of currency symbols, so the
+      *    formatted rate doesn't depend on the console/print file's
+      *    code page being able to render a pound or euro sign
+       01  WS-CURRENCY-CODE         PIC X(3).
+       01  WS-RATE-EDITED           PIC Z,ZZZ,ZZ9.99.
+
+       LINKAGE SECTION.
+           COPY RATEPARM.
+
+       PROCEDURE DIVISION USING RATE-PARM-AREA.
+       100-FORMAT-RATE.
+           EVALUATE RATE-COUNTRY
+               WHEN 'FRANCE'
+               WHEN 'GERMANY'
+               WHEN 'ITALY'
+               WHEN 'SPAIN'
+                   MOVE 'EUR' TO WS-CURRENCY-CODE
+               WHEN 'UK'
+               WHEN 'U.K.'
+               WHEN 'ENGLAND'
+               WHEN 'UNITED KINGDOM'
+                   MOVE 'GBP' TO WS-CURRENCY-CODE
+               WHEN OTHER
+                   MOVE 'USD' TO WS-CURRENCY-CODE
+           END-EVALUATE
+
+           MOVE RATE-PAYRATE TO WS-RATE-EDITED
+           MOVE SPACES       TO RATE-DISPLAY
+           STRING WS-CURRENCY-CODE ' ' WS-RATE-EDITED
+               DELIMITED BY SIZE INTO RATE-DISPLAY
+               ON OVERFLOW
+                   SET RATE-RC-FAILED TO TRUE
+               NOT ON OVERFLOW
+                   SET RATE-RC-OK TO TRUE
+           END-STRING
+
+           GOBACK.
+       END PROGRAM RATEFMT.
